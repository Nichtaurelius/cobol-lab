@@ -0,0 +1,372 @@
+000100*================================================================
+000110 IDENTIFICATION DIVISION.
+000120 PROGRAM-ID. DWZNEU.
+000130 AUTHOR. A. HOLZMANN.
+000140 INSTALLATION. SCHACHVEREIN RECHENZENTRUM.
+000150 DATE-WRITTEN. 2026-08-09.
+000160 DATE-COMPILED. 2026-08-09.
+000170*----------------------------------------------------------------
+000180*  DWZNEU legt einen neuen Spieler in der Spieler-Stammdatei
+000190*  (SPIELERDATEI) an und ermittelt seine Erst-DWZ aus einem
+000200*  Qualifikationsturnier gegen bereits bewertete Gegner:  die
+000210*  Erst-DWZ ergibt sich aus der durchschnittlichen Gegner-DWZ,
+000220*  angehoben oder gesenkt um die erspielte Punktzahlabweichung
+000230*  von 50% (Leistungsformel, wie bei DWZ/Elo-Erstbewertungen
+000240*  ueblich).
+000250*
+000260*  Ist der Spieler einmal angelegt, werden seine weiteren
+000270*  Partien ganz normal ueber DWZ bzw. DWZBATCH bewertet.
+000280*----------------------------------------------------------------
+000290*  AENDERUNGEN:
+000300*  2026-08-09  AH  Neu angelegt fuer die Ersteinstufung unbe-
+000310*                  werteter Spieler.
+000315*  2026-08-09  AH  Durchschnittliche Gegner-DWZ wird fuer Bericht
+000316*                  und Protokoll jetzt gerundet statt abge-
+000317*                  schnitten dargestellt.
+000318*  2026-08-09  AH  SCORE, SCORE-SUMME, GEGNER-SUMME, DURCHSCHNITT-
+000319*                  GEGNER und ERST-DWZ-FLOAT von COMP-2 auf
+000319*                  COMP-3 umgestellt (siehe DWZRATE).
+000319*  2026-08-09  AH  BERICHT-STATUS/PROTOKOLL-STATUS werden nach
+000319*                  dem Oeffnen jetzt geprueft (wie SPIELER-
+000319*                  STATUS); eigene Oeffnen-Schalter dafuer.
+000320*================================================================
+000330 ENVIRONMENT DIVISION.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT SPIELERDATEI ASSIGN TO "SPIELERDATEI"
+000370         ORGANIZATION IS INDEXED
+000380         ACCESS MODE IS DYNAMIC
+000390         RECORD KEY IS SP-SPIELER-ID
+000400         FILE STATUS IS SPIELER-STATUS.
+000410
+000420     SELECT BERICHTDATEI ASSIGN TO "BERICHTDATEI"
+000430         ORGANIZATION IS LINE SEQUENTIAL
+000440         FILE STATUS IS BERICHT-STATUS.
+000450
+000460     SELECT PROTOKOLLDATEI ASSIGN TO "PROTOKOLLDATEI"
+000470         ORGANIZATION IS LINE SEQUENTIAL
+000480         FILE STATUS IS PROTOKOLL-STATUS.
+000490
+000500     SELECT ZAEHLERDATEI ASSIGN TO "ZAEHLERDATEI"
+000510         ORGANIZATION IS LINE SEQUENTIAL
+000520         FILE STATUS IS ZAEHLER-STATUS.
+000530
+000540 DATA DIVISION.
+000550 FILE SECTION.
+000560 FD  SPIELERDATEI.
+000570 COPY SPIELER.
+000580
+000590 FD  BERICHTDATEI.
+000600 COPY RPTZEIL.
+000610
+000620 FD  PROTOKOLLDATEI.
+000630 COPY AUDZEIL.
+000640
+000650 FD  ZAEHLERDATEI.
+000660 01  ZL-SATZ.
+000670     05  ZL-ANZAHL               PIC 9(08).
+000680
+000690 WORKING-STORAGE SECTION.
+000700 01  SPIELER-ID                  PIC 9(06).
+000710 01  SPIELER-NAME                PIC X(25).
+000720 01  SPIELER-ALTER               PIC 9(03).
+000730 01  ANZAHL-PARTIEN              PIC 9(02).
+000740 01  RUNDE                       PIC 9(02).
+000750 01  GEGNERZAHL                  PIC 9(04).
+000760 01  ERGEBNIS                    PIC X(01).
+000770 01  SCORE                       PIC S9(01)V9(01) COMP-3.
+000780 01  SCORE-SUMME                 PIC S9(02)V9(01) COMP-3.
+000790 01  GEGNER-SUMME                PIC S9(06) COMP-3.
+000800 01  DURCHSCHNITT-GEGNER         PIC S9(04)V9(04) COMP-3.
+000805 01  DURCHSCHNITT-GEGNER-ANZEIGE PIC 9(04).
+000810 01  ERST-DWZ-FLOAT              PIC S9(04)V9(04) COMP-3.
+000820 01  ERST-DWZ                    PIC 9(04).
+000830 01  GESAMT-PARTIEN               PIC 9(08) VALUE 0.
+000840 01  AKTUELLES-DATUM             PIC 9(08).
+000850 01  AKTUELLE-ZEIT               PIC 9(06).
+000860
+000870 01  SPIELER-STATUS              PIC X(02).
+000880 01  BERICHT-STATUS              PIC X(02).
+000890 01  PROTOKOLL-STATUS            PIC X(02).
+000900 01  ZAEHLER-STATUS               PIC X(02).
+000910
+000920 01  SCHALTER-BEREICH.
+000930     05  SW-DATEI-OFFEN          PIC X(01) VALUE "N".
+000940         88  SPIELERDATEI-OFFEN  VALUE "J".
+000942     05  SW-BERICHTDATEI-OFFEN   PIC X(01) VALUE "N".
+000944         88  BERICHTDATEI-OFFEN  VALUE "J".
+000946     05  SW-PROTOKOLLDATEI-OFFEN PIC X(01) VALUE "N".
+000948         88  PROTOKOLLDATEI-OFFEN VALUE "J".
+000950     05  SW-SPIELER-NEU          PIC X(01) VALUE "N".
+000960         88  SPIELER-IST-NEU     VALUE "J".
+000970
+000980 PROCEDURE DIVISION.
+000990
+001000*----------------------------------------------------------------
+001010*  0000-MAINLINE
+001020*----------------------------------------------------------------
+001030 0000-MAINLINE.
+001040     PERFORM 1000-INITIALISIEREN THRU 1000-INITIALISIEREN-EXIT
+001050     IF SPIELER-IST-NEU
+001060         PERFORM 2000-DATEN-ERFASSEN THRU 2000-DATEN-ERFASSEN-EXIT
+001070         PERFORM 3000-ERST-DWZ-BERECHNEN
+001080             THRU 3000-ERST-DWZ-BERECHNEN-EXIT
+001090         PERFORM 4000-ERGEBNISSE-SICHERN
+001100             THRU 4000-ERGEBNISSE-SICHERN-EXIT
+001110     END-IF
+001120     PERFORM 9999-ABSCHLUSS THRU 9999-ABSCHLUSS-EXIT
+001130     STOP RUN.
+001140
+001150*----------------------------------------------------------------
+001160*  1000-INITIALISIEREN
+001170*  Dateien oeffnen, neue Spielernummer erfragen und sicherstellen,
+001180*  dass diese noch nicht in der Stammdatei vergeben ist.
+001190*----------------------------------------------------------------
+001200 1000-INITIALISIEREN.
+001210     OPEN I-O SPIELERDATEI
+001220     IF SPIELER-STATUS NOT = "00"
+001230         DISPLAY "Spielerdatei nicht geoeffnet, Status "
+001240             SPIELER-STATUS
+001250         GO TO 1000-INITIALISIEREN-EXIT
+001260     END-IF
+001270     MOVE "J" TO SW-DATEI-OFFEN
+001280     OPEN EXTEND BERICHTDATEI
+001281     IF BERICHT-STATUS NOT = "00"
+001282         DISPLAY "Berichtdatei nicht geoeffnet, Status "
+001283             BERICHT-STATUS
+001284         GO TO 1000-INITIALISIEREN-EXIT
+001285     END-IF
+001286     MOVE "J" TO SW-BERICHTDATEI-OFFEN
+001290     OPEN EXTEND PROTOKOLLDATEI
+001291     IF PROTOKOLL-STATUS NOT = "00"
+001292         DISPLAY "Protokolldatei nicht geoeffnet, Status "
+001293             PROTOKOLL-STATUS
+001294         GO TO 1000-INITIALISIEREN-EXIT
+001295     END-IF
+001296     MOVE "J" TO SW-PROTOKOLLDATEI-OFFEN
+001300     PERFORM 1100-ZAEHLER-LESEN THRU 1100-ZAEHLER-LESEN-EXIT
+001310
+001320     DISPLAY "Bitte gib die neue Spielernummer ein:"
+001330     ACCEPT SPIELER-ID
+001340     MOVE SPIELER-ID TO SP-SPIELER-ID
+001350     READ SPIELERDATEI
+001360         INVALID KEY
+001370             MOVE "J" TO SW-SPIELER-NEU
+001380         NOT INVALID KEY
+001390             DISPLAY "Spieler " SPIELER-ID " ist bereits in der "
+001400                 "Spielerdatei vorhanden."
+001410             DISPLAY "Fuer schon bewertete Spieler bitte DWZ "
+001420                 "verwenden."
+001430     END-READ.
+001440 1000-INITIALISIEREN-EXIT.
+001450     EXIT.
+001460
+001470*----------------------------------------------------------------
+001480*  1100-ZAEHLER-LESEN
+001490*----------------------------------------------------------------
+001500 1100-ZAEHLER-LESEN.
+001510     MOVE 0 TO GESAMT-PARTIEN
+001520     OPEN INPUT ZAEHLERDATEI
+001530     IF ZAEHLER-STATUS = "00"
+001540         READ ZAEHLERDATEI
+001550             NOT AT END
+001560                 MOVE ZL-ANZAHL TO GESAMT-PARTIEN
+001570         END-READ
+001580         CLOSE ZAEHLERDATEI
+001590     END-IF.
+001600 1100-ZAEHLER-LESEN-EXIT.
+001610     EXIT.
+001620
+001630*----------------------------------------------------------------
+001640*  2000-DATEN-ERFASSEN
+001650*  Name und Alter des neuen Spielers, dann Ergebnisse gegen schon
+001660*  bewertete Gegner aus dem Qualifikationsturnier.
+001670*----------------------------------------------------------------
+001680 2000-DATEN-ERFASSEN.
+001690     DISPLAY "Bitte gib den Namen des neuen Spielers ein:"
+001700     ACCEPT SPIELER-NAME
+001710
+001720     PERFORM 2100-ALTER-ERFRAGEN THRU 2100-ALTER-ERFRAGEN-EXIT
+001730         UNTIL SPIELER-ALTER > 0 AND SPIELER-ALTER < 120
+001740
+001750     PERFORM 2200-ANZAHL-ERFRAGEN THRU 2200-ANZAHL-ERFRAGEN-EXIT
+001760         UNTIL ANZAHL-PARTIEN > 0 AND ANZAHL-PARTIEN < 30
+001770
+001780     MOVE 0 TO SCORE-SUMME
+001790     MOVE 0 TO GEGNER-SUMME
+001800     MOVE 1 TO RUNDE
+001810     PERFORM 2300-RUNDE-ERFASSEN THRU 2300-RUNDE-ERFASSEN-EXIT
+001820         VARYING RUNDE FROM 1 BY 1 UNTIL RUNDE > ANZAHL-PARTIEN.
+001830 2000-DATEN-ERFASSEN-EXIT.
+001840     EXIT.
+001850
+001860 2100-ALTER-ERFRAGEN.
+001870     DISPLAY "Bitte gib das Alter des Spielers ein:"
+001880     ACCEPT SPIELER-ALTER
+001890     IF SPIELER-ALTER NOT > 0 OR SPIELER-ALTER NOT < 120
+001900         DISPLAY "Bitte gib ein gueltiges Alter ein (1 - 119):"
+001910     END-IF.
+001920 2100-ALTER-ERFRAGEN-EXIT.
+001930     EXIT.
+001940
+001950 2200-ANZAHL-ERFRAGEN.
+001960     DISPLAY "Wie viele Partien umfasst das Qualifikations-"
+001970         "turnier (1 - 29)?"
+001980     ACCEPT ANZAHL-PARTIEN
+001990     IF ANZAHL-PARTIEN NOT > 0 OR ANZAHL-PARTIEN NOT < 30
+002000         DISPLAY "Bitte gib eine gueltige Anzahl ein (1 - 29):"
+002010     END-IF.
+002020 2200-ANZAHL-ERFRAGEN-EXIT.
+002030     EXIT.
+002040
+002050 2300-RUNDE-ERFASSEN.
+002060     DISPLAY "Runde " RUNDE ": DWZ des Gegners?"
+002070     PERFORM 2310-GEGNERZAHL-ERFRAGEN
+002080         THRU 2310-GEGNERZAHL-ERFRAGEN-EXIT
+002090         UNTIL GEGNERZAHL > 400 AND GEGNERZAHL < 3000
+002100
+002110     DISPLAY "Runde " RUNDE ": Ergebnis (w = Sieg, d = Remis, "
+002120         "l = Niederlage)?"
+002130     PERFORM 2320-ERGEBNIS-ERFRAGEN
+002140         THRU 2320-ERGEBNIS-ERFRAGEN-EXIT
+002150         UNTIL ERGEBNIS = "W" OR ERGEBNIS = "D" OR ERGEBNIS = "L"
+002160
+002170     EVALUATE ERGEBNIS
+002180         WHEN "W"
+002190             MOVE 1.0 TO SCORE
+002200         WHEN "D"
+002210             MOVE 0.5 TO SCORE
+002220         WHEN "L"
+002230             MOVE 0.0 TO SCORE
+002240     END-EVALUATE
+002250     ADD SCORE TO SCORE-SUMME
+002260     ADD GEGNERZAHL TO GEGNER-SUMME.
+002270 2300-RUNDE-ERFASSEN-EXIT.
+002280     EXIT.
+002290
+002300 2310-GEGNERZAHL-ERFRAGEN.
+002310     ACCEPT GEGNERZAHL
+002320     IF GEGNERZAHL NOT > 400 OR GEGNERZAHL NOT < 3000
+002330         DISPLAY "Bitte gib eine gueltige DWZ ein (400 - 3000):"
+002340     END-IF.
+002350 2310-GEGNERZAHL-ERFRAGEN-EXIT.
+002360     EXIT.
+002370
+002380 2320-ERGEBNIS-ERFRAGEN.
+002390     ACCEPT ERGEBNIS
+002400     INSPECT ERGEBNIS CONVERTING "wdl" TO "WDL"
+002410     IF ERGEBNIS NOT = "W" AND ERGEBNIS NOT = "D" AND
+002420             ERGEBNIS NOT = "L"
+002430         DISPLAY "Ungueltige Eingabe!"
+002440     END-IF.
+002450 2320-ERGEBNIS-ERFRAGEN-EXIT.
+002460     EXIT.
+002470
+002480*----------------------------------------------------------------
+002490*  3000-ERST-DWZ-BERECHNEN
+002500*  Leistungsformel: Erst-DWZ = durchschnittliche Gegner-DWZ +
+002510*  400 * (2 * Punktquote - 1), begrenzt auf 400 - 3000.  Die
+002515*  gerundete Gegner-DWZ (DURCHSCHNITT-GEGNER-ANZEIGE) dient nur
+002516*  fuer Bericht/Protokoll - die Erst-DWZ selbst wird weiterhin
+002517*  mit dem ungerundeten Mittelwert berechnet.
+002520*----------------------------------------------------------------
+002530 3000-ERST-DWZ-BERECHNEN.
+002540     COMPUTE DURCHSCHNITT-GEGNER ROUNDED =
+002541         GEGNER-SUMME / ANZAHL-PARTIEN
+002542     COMPUTE DURCHSCHNITT-GEGNER-ANZEIGE =
+002544         FUNCTION INTEGER(DURCHSCHNITT-GEGNER + 0.5)
+002550     COMPUTE ERST-DWZ-FLOAT ROUNDED = DURCHSCHNITT-GEGNER + 400 *
+002560         ((2 * SCORE-SUMME / ANZAHL-PARTIEN) - 1)
+002570     COMPUTE ERST-DWZ-FLOAT =
+002580         FUNCTION INTEGER(ERST-DWZ-FLOAT + 0.5)
+002590     IF ERST-DWZ-FLOAT < 400
+002600         MOVE 400 TO ERST-DWZ-FLOAT
+002610     END-IF
+002620     IF ERST-DWZ-FLOAT > 3000
+002630         MOVE 3000 TO ERST-DWZ-FLOAT
+002640     END-IF
+002650     MOVE ERST-DWZ-FLOAT TO ERST-DWZ
+002660     DISPLAY "Ermittelte Erst-DWZ: " ERST-DWZ.
+002670 3000-ERST-DWZ-BERECHNEN-EXIT.
+002680     EXIT.
+002690
+002700*----------------------------------------------------------------
+002710*  4000-ERGEBNISSE-SICHERN
+002720*  Neuen Spieler in der Stammdatei anlegen, Bericht und Protokoll
+002730*  ergaenzen, laufende Partienzahl erhoehen.
+002740*----------------------------------------------------------------
+002750 4000-ERGEBNISSE-SICHERN.
+002760     MOVE SPIELER-ID TO SP-SPIELER-ID
+002770     MOVE SPIELER-NAME TO SP-NAME
+002780     MOVE ERST-DWZ TO SP-DWZ
+002790     MOVE SPIELER-ALTER TO SP-ALTER
+002800     MOVE ANZAHL-PARTIEN TO SP-SPIELE-GEZAEHLT
+002810     WRITE SP-SATZ
+002820         INVALID KEY
+002830             DISPLAY "Stammdatei nicht fortgeschrieben, Status "
+002840                 SPIELER-STATUS
+002850     END-WRITE
+002860
+002870     ADD 1 TO GESAMT-PARTIEN
+002880     PERFORM 4100-BERICHT-SCHREIBEN
+002890         THRU 4100-BERICHT-SCHREIBEN-EXIT
+002900     PERFORM 4200-PROTOKOLL-SCHREIBEN
+002910         THRU 4200-PROTOKOLL-SCHREIBEN-EXIT
+002920     PERFORM 4300-ZAEHLER-SCHREIBEN
+002930         THRU 4300-ZAEHLER-SCHREIBEN-EXIT.
+002940 4000-ERGEBNISSE-SICHERN-EXIT.
+002950     EXIT.
+002960
+002970 4100-BERICHT-SCHREIBEN.
+002980     MOVE SP-NAME TO RP-NAME
+002990     MOVE "ERSTEINSTUFUNG" TO RP-GEGNER-NAME
+003000     MOVE DURCHSCHNITT-GEGNER-ANZEIGE TO RP-BENUTZERZAHL
+003010     MOVE ANZAHL-PARTIEN TO RP-GEGNERZAHL
+003020     MOVE "E" TO RP-ERGEBNIS
+003030     MOVE ERST-DWZ TO RP-NEUE-DWZ
+003040     WRITE RP-ZEILE
+003050
+003060     MOVE GESAMT-PARTIEN TO RP-GESAMT-PARTIEN
+003070     WRITE RP-SAMMEL-ZEILE.
+003080 4100-BERICHT-SCHREIBEN-EXIT.
+003090     EXIT.
+003100
+003110 4200-PROTOKOLL-SCHREIBEN.
+003120     ACCEPT AKTUELLES-DATUM FROM DATE YYYYMMDD
+003130     ACCEPT AKTUELLE-ZEIT FROM TIME
+003140     MOVE AKTUELLES-DATUM TO AU-DATUM
+003150     MOVE AKTUELLE-ZEIT TO AU-ZEIT
+003160     MOVE SPIELER-ID TO AU-SPIELER-ID
+003170     MOVE DURCHSCHNITT-GEGNER-ANZEIGE TO AU-BENUTZERZAHL
+003180     MOVE ANZAHL-PARTIEN TO AU-GEGNERZAHL
+003190     MOVE "E" TO AU-ERGEBNIS
+003200     MOVE 0 TO AU-K-FAKTOR
+003210     COMPUTE AU-ERWARTUNG ROUNDED = SCORE-SUMME / ANZAHL-PARTIEN
+003220     MOVE ERST-DWZ TO AU-NEUE-DWZ
+003230     WRITE AU-ZEILE.
+003240 4200-PROTOKOLL-SCHREIBEN-EXIT.
+003250     EXIT.
+003260
+003270 4300-ZAEHLER-SCHREIBEN.
+003280     OPEN OUTPUT ZAEHLERDATEI
+003290     MOVE GESAMT-PARTIEN TO ZL-ANZAHL
+003300     WRITE ZL-SATZ
+003310     CLOSE ZAEHLERDATEI.
+003320 4300-ZAEHLER-SCHREIBEN-EXIT.
+003330     EXIT.
+003340
+003350*----------------------------------------------------------------
+003360*  9999-ABSCHLUSS
+003370*----------------------------------------------------------------
+003380 9999-ABSCHLUSS.
+003390     IF SPIELERDATEI-OFFEN
+003400         CLOSE SPIELERDATEI
+003430     END-IF
+003432     IF BERICHTDATEI-OFFEN
+003434         CLOSE BERICHTDATEI
+003436     END-IF
+003438     IF PROTOKOLLDATEI-OFFEN
+003439         CLOSE PROTOKOLLDATEI
+003439     END-IF.
+003440 9999-ABSCHLUSS-EXIT.
+003450     EXIT.
