@@ -0,0 +1,571 @@
+000100*================================================================
+000110 IDENTIFICATION DIVISION.
+000120 PROGRAM-ID. DWZBATCH.
+000130 AUTHOR. A. HOLZMANN.
+000140 INSTALLATION. SCHACHVEREIN RECHENZENTRUM.
+000150 DATE-WRITTEN. 2026-08-09.
+000160 DATE-COMPILED. 2026-08-09.
+000170*----------------------------------------------------------------
+000180*  DWZBATCH bewertet in einem Lauf alle Partien der Partiedatei
+000190*  (PARTIEDATEI), eine Zeile je Partie (Turnierkennung, Spieler-
+000200*  nummer, Runde, Gegner-DWZ, Ergebnis).  Aufeinanderfolgende
+000210*  Saetze mit derselben Turnierkennung/Spielernummer bilden ein
+000220*  Bewertungsereignis: SCORE und ERWARTUNG werden ueber alle
+000230*  Runden des Ereignisses aufsummiert und der K-Faktor wird genau
+000240*  einmal am Ende des Ereignisses angewendet (so wird ein Satz
+000250*  mit nur einer Runde wie eine einzelne Partie behandelt und ein
+000260*  Satz mit mehreren Runden wie ein ganzes Turnier).
+000270*
+000280*  Eigene DWZ, Alter und Anzahl gezaehlter Partien werden aus der
+000290*  Spieler-Stammdatei (SPIELERDATEI) gelesen, nicht erfragt - ein
+000300*  Stapellauf kann niemanden am Bildschirm fragen.  Spieler, die
+000310*  nicht in der Stammdatei stehen, werden mit einer Meldung
+000320*  uebersprungen (siehe DWZNEU fuer deren Ersteinstufung).
+000330*
+000340*  Nach jedem abgeschlossenen Bewertungsereignis wird die Satz-
+000350*  nummer der Partiedatei in der Sicherungsdatei (SICHERUNGS-
+000360*  DATEI) festgehalten.  Bricht der Lauf danach ab, liest ein
+000370*  erneuter Aufruf diese Satznummer wieder ein und ueberspringt
+000380*  die bereits bewerteten Saetze, statt die gesamte Partiedatei
+000390*  erneut zu verarbeiten.
+000400*----------------------------------------------------------------
+000410*  AENDERUNGEN:
+000420*  2026-08-09  AH  Neu angelegt fuer Stapelverarbeitung ganzer
+000430*                  Turniere/Spieltage in einem Lauf.
+000432*  2026-08-09  AH  Dateiende-Abschluss pruefte bisher den Status
+000433*                  des letzten READ/INVALID KEY statt eines
+000434*                  Oeffnen-Schalters (SPIELER-/PARTIE-STATUS sind
+000435*                  danach nicht mehr "00") - CLOSE und Sicherungs-
+000436*                  Loeschung liefen dadurch nie.  Auf eigene
+000437*                  Oeffnen-Schalter umgestellt (wie DWZ/DWZNEU).
+000438*  2026-08-09  AH  Kontrollwechsel-Pruefung ergaenzt: eine bereits
+000439*                  abgeschlossene Turnier/Spieler-Gruppe, die in
+000440*                  einer nicht sortierten Partiedatei erneut
+000441*                  auftaucht, wird erkannt und der Satz verworfen,
+000442*                  statt die Gruppe ein zweites Mal zu bewerten.
+000444*  2026-08-09  AH  SCORE-SUMME, ERWARTUNG-SUMME, EINZEL-SCORE,
+000445*                  EINZEL-ERWARTUNG und K-FAKTOR-ANZEIGE von
+000446*                  COMP-2 auf COMP-3 umgestellt (siehe DWZRATE).
+000447*  2026-08-09  AH  Sicherungsschreiben checkpointet jetzt die
+000448*                  Satznummer des letzten tatsaechlich in die
+000449*                  abgeschlossene Gruppe aufsummierten Satzes,
+000450*                  statt SATZZAEHLER: der zeigt zum Zeitpunkt
+000451*                  des Gruppenabschlusses bereits auf den
+000452*                  vorausgelesenen ersten Satz der naechsten
+000453*                  Gruppe, ein Neustart haette diesen sonst
+000453*                  uebersprungen.
+000454*  2026-08-09  AH  Verworfene Saetze (Reihenfolge- oder Runden-
+000455*                  Pruefung) setzen jetzt RETURN-CODE ungleich 0,
+000456*                  damit ein steuerndes JCL/Shell-Skript einen
+000457*                  Lauf mit verworfenen Saetzen erkennen kann.
+000458*  2026-08-09  AH  GS-RUNDE wird jetzt gegen die zuletzt gezaehlte
+000459*                  Runde der Gruppe geprueft, damit eine doppelte
+000460*                  oder aus der Reihenfolge geratene Rundennummer
+000461*                  nicht unbemerkt als weitere Runde mitgezaehlt
+000462*                  wird.
+000463*  2026-08-09  AH  BERICHT-STATUS/PROTOKOLL-STATUS werden nach dem
+000464*                  Oeffnen jetzt geprueft (wie SPIELER-STATUS),
+000465*                  statt stillschweigend ohne Bericht/Protokoll
+000466*                  weiterzulaufen, falls eine der beiden Dateien
+000467*                  nicht eroeffnet werden konnte.
+000443*================================================================
+000450 ENVIRONMENT DIVISION.
+000460 INPUT-OUTPUT SECTION.
+000470 FILE-CONTROL.
+000480     SELECT PARTIEDATEI ASSIGN TO "PARTIEDATEI"
+000490         ORGANIZATION IS LINE SEQUENTIAL
+000500         FILE STATUS IS PARTIE-STATUS.
+000510
+000520     SELECT SICHERUNGSDATEI ASSIGN TO "SICHERUNGSDATEI"
+000530         ORGANIZATION IS LINE SEQUENTIAL
+000540         FILE STATUS IS SICHERUNG-STATUS.
+000550
+000560     SELECT SPIELERDATEI ASSIGN TO "SPIELERDATEI"
+000570         ORGANIZATION IS INDEXED
+000580         ACCESS MODE IS DYNAMIC
+000590         RECORD KEY IS SP-SPIELER-ID
+000600         FILE STATUS IS SPIELER-STATUS.
+000610
+000620     SELECT BERICHTDATEI ASSIGN TO "BERICHTDATEI"
+000630         ORGANIZATION IS LINE SEQUENTIAL
+000640         FILE STATUS IS BERICHT-STATUS.
+000650
+000660     SELECT PROTOKOLLDATEI ASSIGN TO "PROTOKOLLDATEI"
+000670         ORGANIZATION IS LINE SEQUENTIAL
+000680         FILE STATUS IS PROTOKOLL-STATUS.
+000690
+000700     SELECT ZAEHLERDATEI ASSIGN TO "ZAEHLERDATEI"
+000710         ORGANIZATION IS LINE SEQUENTIAL
+000720         FILE STATUS IS ZAEHLER-STATUS.
+000730
+000740 DATA DIVISION.
+000750 FILE SECTION.
+000760 FD  PARTIEDATEI.
+000770 COPY SPIELSAT.
+000780
+000790 FD  SICHERUNGSDATEI.
+000800 COPY CKPTSAT.
+000810
+000820 FD  SPIELERDATEI.
+000830 COPY SPIELER.
+000840
+000850 FD  BERICHTDATEI.
+000860 COPY RPTZEIL.
+000870
+000880 FD  PROTOKOLLDATEI.
+000890 COPY AUDZEIL.
+000900
+000910 FD  ZAEHLERDATEI.
+000920 01  ZL-SATZ.
+000930     05  ZL-ANZAHL               PIC 9(08).
+000940
+000950 WORKING-STORAGE SECTION.
+000960 01  PARTIE-STATUS                PIC X(02).
+000970 01  SICHERUNG-STATUS             PIC X(02).
+000980 01  SPIELER-STATUS               PIC X(02).
+000990 01  BERICHT-STATUS               PIC X(02).
+001000 01  PROTOKOLL-STATUS             PIC X(02).
+001010 01  ZAEHLER-STATUS               PIC X(02).
+001020
+001030 01  LAUF-ID                      PIC X(08) VALUE "DWZBATCH".
+001040 01  SATZZAEHLER                  PIC 9(08) VALUE 0.
+001045 01  LETZTE-GEWERTETE-SATZNUMMER  PIC 9(08) VALUE 0.
+001050 01  UEBERSPRINGEN-BIS            PIC 9(08) VALUE 0.
+001060
+001070 01  AKT-TURNIER-ID               PIC X(08).
+001080 01  AKT-SPIELER-ID               PIC 9(06).
+001090 01  VOR-TURNIER-ID               PIC X(08).
+001100 01  VOR-SPIELER-ID               PIC 9(06).
+001105 01  VOR-RUNDE                    PIC 9(02) VALUE 0.
+001110 01  ALT-DWZ                      PIC 9(04).
+001120
+001130 01  SCORE-SUMME                  PIC S9(04)V9(04) COMP-3.
+001140 01  ERWARTUNG-SUMME              PIC S9(04)V9(04) COMP-3.
+001150 01  EINZEL-SCORE                 PIC S9(04)V9(04) COMP-3.
+001160 01  EINZEL-ERWARTUNG             PIC S9(04)V9(04) COMP-3.
+001170 01  RUNDEN-ZAEHLER                PIC 9(02) VALUE 0.
+001180 01  A-KONST                      PIC 9(02).
+001190 01  K-FAKTOR-ANZEIGE             PIC S9(03)V9(04) COMP-3.
+001200 01  NEUE-DWZ                     PIC 9(04).
+001210 01  BREMSWERT-KONST              PIC 9(03) VALUE 30.
+001220 01  GESAMT-PARTIEN               PIC 9(08) VALUE 0.
+001230 01  AKTUELLES-DATUM              PIC 9(08).
+001240 01  AKTUELLE-ZEIT                PIC 9(06).
+001250
+001260 01  SCHALTER-BEREICH.
+001270     05  SW-DATEI-ENDE           PIC X(01) VALUE "N".
+001280         88  DATEI-ENDE          VALUE "J".
+001290     05  SW-ERSTE-GRUPPE         PIC X(01) VALUE "J".
+001300         88  ERSTE-GRUPPE        VALUE "J".
+001310     05  SW-SPIELER-GEFUNDEN     PIC X(01) VALUE "N".
+001320         88  SPIELER-GEFUNDEN    VALUE "J".
+001322     05  SW-SPIELERDATEI-OFFEN   PIC X(01) VALUE "N".
+001324         88  SPIELERDATEI-OFFEN  VALUE "J".
+001325     05  SW-BERICHTDATEI-OFFEN   PIC X(01) VALUE "N".
+001325         88  BERICHTDATEI-OFFEN  VALUE "J".
+001326     05  SW-PARTIEDATEI-OFFEN    PIC X(01) VALUE "N".
+001328         88  PARTIEDATEI-OFFEN   VALUE "J".
+001329     05  SW-PROTOKOLLDATEI-OFFEN PIC X(01) VALUE "N".
+001329         88  PROTOKOLLDATEI-OFFEN VALUE "J".
+001330     05  SW-SATZ-AUSSER-REIHE    PIC X(01) VALUE "N".
+001332         88  SATZ-AUSSER-REIHE   VALUE "J".
+001330
+001340 PROCEDURE DIVISION.
+001350
+001360*----------------------------------------------------------------
+001370*  0000-MAINLINE
+001380*----------------------------------------------------------------
+001390 0000-MAINLINE.
+001400     PERFORM 1000-INITIALISIEREN THRU 1000-INITIALISIEREN-EXIT
+001410     PERFORM 2000-SATZ-VERARBEITEN THRU 2000-SATZ-VERARBEITEN-EXIT
+001420         UNTIL DATEI-ENDE
+001430     IF NOT ERSTE-GRUPPE
+001440         PERFORM 3000-GRUPPE-ABSCHLIESSEN
+001450             THRU 3000-GRUPPE-ABSCHLIESSEN-EXIT
+001460     END-IF
+001470     PERFORM 9999-ABSCHLUSS THRU 9999-ABSCHLUSS-EXIT
+001480     STOP RUN.
+001490
+001500*----------------------------------------------------------------
+001510*  1000-INITIALISIEREN
+001520*  Dateien oeffnen, laufende Partienzahl und letzten Sicherungs-
+001530*  stand lesen, Partiedatei bis zur letzten gesicherten Satz-
+001540*  nummer ueberspringen (Neustart nach Abbruch).
+001550*----------------------------------------------------------------
+001560 1000-INITIALISIEREN.
+001570     OPEN I-O SPIELERDATEI
+001580     IF SPIELER-STATUS NOT = "00"
+001590         DISPLAY "Spielerdatei nicht geoeffnet, Status "
+001600             SPIELER-STATUS
+001610         MOVE "J" TO SW-DATEI-ENDE
+001620         GO TO 1000-INITIALISIEREN-EXIT
+001630     END-IF
+001635     MOVE "J" TO SW-SPIELERDATEI-OFFEN
+001640     OPEN EXTEND BERICHTDATEI
+001641     IF BERICHT-STATUS NOT = "00"
+001642         DISPLAY "Berichtdatei nicht geoeffnet, Status "
+001643             BERICHT-STATUS
+001644         MOVE "J" TO SW-DATEI-ENDE
+001645         GO TO 1000-INITIALISIEREN-EXIT
+001646     END-IF
+001647     MOVE "J" TO SW-BERICHTDATEI-OFFEN
+001650     OPEN EXTEND PROTOKOLLDATEI
+001651     IF PROTOKOLL-STATUS NOT = "00"
+001652         DISPLAY "Protokolldatei nicht geoeffnet, Status "
+001653             PROTOKOLL-STATUS
+001654         MOVE "J" TO SW-DATEI-ENDE
+001655         GO TO 1000-INITIALISIEREN-EXIT
+001656     END-IF
+001657     MOVE "J" TO SW-PROTOKOLLDATEI-OFFEN
+001660     PERFORM 1100-ZAEHLER-LESEN THRU 1100-ZAEHLER-LESEN-EXIT
+001670     PERFORM 1200-SICHERUNG-LESEN THRU 1200-SICHERUNG-LESEN-EXIT
+001680
+001690     OPEN INPUT PARTIEDATEI
+001700     IF PARTIE-STATUS NOT = "00"
+001710         DISPLAY "Partiedatei nicht geoeffnet, Status "
+001720             PARTIE-STATUS
+001730         MOVE "J" TO SW-DATEI-ENDE
+001740         GO TO 1000-INITIALISIEREN-EXIT
+001750     END-IF
+001755     MOVE "J" TO SW-PARTIEDATEI-OFFEN
+001760
+001770     PERFORM 1300-SATZ-LESEN THRU 1300-SATZ-LESEN-EXIT
+001780     PERFORM 1300-SATZ-LESEN THRU 1300-SATZ-LESEN-EXIT
+001790         UNTIL SATZZAEHLER > UEBERSPRINGEN-BIS OR DATEI-ENDE
+001800     IF UEBERSPRINGEN-BIS > 0
+001810         DISPLAY "Neustart: " UEBERSPRINGEN-BIS
+001820             " bereits bewertete Saetze uebersprungen."
+001830     END-IF.
+001840 1000-INITIALISIEREN-EXIT.
+001850     EXIT.
+001860
+001870*----------------------------------------------------------------
+001880*  1100-ZAEHLER-LESEN
+001890*----------------------------------------------------------------
+001900 1100-ZAEHLER-LESEN.
+001910     MOVE 0 TO GESAMT-PARTIEN
+001920     OPEN INPUT ZAEHLERDATEI
+001930     IF ZAEHLER-STATUS = "00"
+001940         READ ZAEHLERDATEI
+001950             NOT AT END
+001960                 MOVE ZL-ANZAHL TO GESAMT-PARTIEN
+001970         END-READ
+001980         CLOSE ZAEHLERDATEI
+001990     END-IF.
+002000 1100-ZAEHLER-LESEN-EXIT.
+002010     EXIT.
+002020
+002030*----------------------------------------------------------------
+002040*  1200-SICHERUNG-LESEN
+002050*  Letzten Sicherungsstand fuer LAUF-ID lesen, falls vorhanden.
+002060*----------------------------------------------------------------
+002070 1200-SICHERUNG-LESEN.
+002080     MOVE 0 TO UEBERSPRINGEN-BIS
+002090     OPEN INPUT SICHERUNGSDATEI
+002100     IF SICHERUNG-STATUS = "00"
+002110         READ SICHERUNGSDATEI
+002120             NOT AT END
+002130                 IF CK-LAUF-ID = LAUF-ID
+002140                     MOVE CK-LETZTE-SATZNUMMER TO
+002150                        UEBERSPRINGEN-BIS
+002160                 END-IF
+002170         END-READ
+002180         CLOSE SICHERUNGSDATEI
+002190     END-IF.
+002200 1200-SICHERUNG-LESEN-EXIT.
+002210     EXIT.
+002220
+002230*----------------------------------------------------------------
+002240*  1300-SATZ-LESEN
+002250*----------------------------------------------------------------
+002260 1300-SATZ-LESEN.
+002270     READ PARTIEDATEI
+002280         AT END
+002290             MOVE "J" TO SW-DATEI-ENDE
+002300         NOT AT END
+002310             ADD 1 TO SATZZAEHLER
+002320     END-READ.
+002330 1300-SATZ-LESEN-EXIT.
+002340     EXIT.
+002350
+002360*----------------------------------------------------------------
+002370*  2000-SATZ-VERARBEITEN
+002380*  Control-Break auf Turnierkennung/Spielernummer: bei Wechsel
+002390*  wird das vorige Bewertungsereignis abgeschlossen, bevor die
+002400*  neue Gruppe beginnt.  Die Partiedatei muss dazu nach Turnier-
+002402*  kennung/Spielernummer sortiert bzw. gruppiert vorliegen; taucht
+002404*  eine Turnier/Spieler-Kombination nach deren Gruppenabschluss
+002406*  noch einmal auf (Datei nicht sortiert, z.B. nach Runde statt
+002408*  nach Spieler geordnet), wuerde sie sonst als zweites, eigenes
+002410*  Ereignis nochmals bewertet - 2150-REIHENFOLGE-PRUEFEN erkennt
+002412*  das und verwirft den betroffenen Satz mit einer Meldung.
+002414*----------------------------------------------------------------
+002420 2000-SATZ-VERARBEITEN.
+002430     MOVE GS-TURNIER-ID TO AKT-TURNIER-ID
+002440     MOVE GS-SPIELER-ID TO AKT-SPIELER-ID
+002442     MOVE "N" TO SW-SATZ-AUSSER-REIHE
+002450     IF ERSTE-GRUPPE
+002460         PERFORM 2100-GRUPPE-STARTEN THRU 2100-GRUPPE-STARTEN-EXIT
+002470     ELSE
+002480         IF AKT-TURNIER-ID NOT = VOR-TURNIER-ID
+002490                 OR AKT-SPIELER-ID NOT = VOR-SPIELER-ID
+002492             PERFORM 2150-REIHENFOLGE-PRUEFEN
+002494                 THRU 2150-REIHENFOLGE-PRUEFEN-EXIT
+002496             IF NOT SATZ-AUSSER-REIHE
+002500                 PERFORM 3000-GRUPPE-ABSCHLIESSEN
+002510                     THRU 3000-GRUPPE-ABSCHLIESSEN-EXIT
+002520                 PERFORM 2100-GRUPPE-STARTEN
+002530                     THRU 2100-GRUPPE-STARTEN-EXIT
+002535             END-IF
+002540         END-IF
+002550     END-IF
+002552     IF NOT SATZ-AUSSER-REIHE
+002560         PERFORM 2200-RUNDE-AUFSUMMIEREN
+002570            THRU 2200-RUNDE-AUFSUMMIEREN-EXIT
+002572         MOVE SATZZAEHLER TO LETZTE-GEWERTETE-SATZNUMMER
+002580     END-IF
+002582     PERFORM 1300-SATZ-LESEN THRU 1300-SATZ-LESEN-EXIT.
+002590 2000-SATZ-VERARBEITEN-EXIT.
+002600     EXIT.
+002602
+002604*----------------------------------------------------------------
+002606*  2150-REIHENFOLGE-PRUEFEN
+002608*  Prueft, ob die neue Turnier/Spieler-Kombination tatsaechlich
+002610*  auf die eben abgeschlossene Gruppe folgt (aufsteigend sortiert/
+002612*  gruppiert).  Liegt sie davor, ist die Partiedatei nicht wie
+002614*  vorausgesetzt gruppiert und der Satz wird verworfen, statt eine
+002616*  bereits abgeschlossene Gruppe ein zweites Mal zu bewerten.
+002618*----------------------------------------------------------------
+002620 2150-REIHENFOLGE-PRUEFEN.
+002622     IF AKT-TURNIER-ID < VOR-TURNIER-ID
+002624         MOVE "J" TO SW-SATZ-AUSSER-REIHE
+002626     ELSE
+002628         IF AKT-TURNIER-ID = VOR-TURNIER-ID
+002630                 AND AKT-SPIELER-ID < VOR-SPIELER-ID
+002632             MOVE "J" TO SW-SATZ-AUSSER-REIHE
+002634         END-IF
+002636     END-IF
+002638     IF SATZ-AUSSER-REIHE
+002640         DISPLAY "Satz " SATZZAEHLER ": Turnier " AKT-TURNIER-ID
+002642             " Spieler " AKT-SPIELER-ID " liegt vor einer "
+002644             "bereits abgeschlossenen Gruppe - Partiedatei ist "
+002646             "nicht nach Turnier/Spieler gruppiert; Satz wird "
+002647             "uebersprungen."
+002648     MOVE 4 TO RETURN-CODE
+002648     END-IF.
+002650 2150-REIHENFOLGE-PRUEFEN-EXIT.
+002652     EXIT.
+002610
+002620*----------------------------------------------------------------
+002630*  2100-GRUPPE-STARTEN
+002640*  Neues Bewertungsereignis beginnen, Spieler in der Stammdatei
+002650*  aufsuchen.
+002660*----------------------------------------------------------------
+002670 2100-GRUPPE-STARTEN.
+002680     MOVE "N" TO SW-ERSTE-GRUPPE
+002690     MOVE AKT-TURNIER-ID TO VOR-TURNIER-ID
+002700     MOVE AKT-SPIELER-ID TO VOR-SPIELER-ID
+002710     MOVE 0 TO SCORE-SUMME
+002720     MOVE 0 TO ERWARTUNG-SUMME
+002730     MOVE 0 TO RUNDEN-ZAEHLER
+002735     MOVE 0 TO VOR-RUNDE
+002740     MOVE "N" TO SW-SPIELER-GEFUNDEN
+002750     MOVE AKT-SPIELER-ID TO SP-SPIELER-ID
+002760     READ SPIELERDATEI
+002770         INVALID KEY
+002780             DISPLAY "Spieler " AKT-SPIELER-ID
+002790                 " unbekannt, Turnier " AKT-TURNIER-ID
+002800                 " wird uebersprungen."
+002810         NOT INVALID KEY
+002820             MOVE "J" TO SW-SPIELER-GEFUNDEN
+002830             MOVE SP-DWZ TO ALT-DWZ
+002840     END-READ.
+002850 2100-GRUPPE-STARTEN-EXIT.
+002860     EXIT.
+002870
+002880*----------------------------------------------------------------
+002890*  2200-RUNDE-AUFSUMMIEREN
+002900*  Score und Erwartung der aktuellen Runde zur Turniersumme
+002910*  addieren; die eigene DWZ bleibt waehrend des ganzen Ereignisses
+002920*  der Stand aus der Stammdatei bei Ereignisbeginn.  GS-RUNDE muss
+002922*  groesser sein als die zuletzt gezaehlte Runde der Gruppe, sonst
+002924*  ist die Rundennummer doppelt oder aus der Reihenfolge geraten
+002926*  und der Satz wird nicht mitgezaehlt.
+002930*----------------------------------------------------------------
+002940 2200-RUNDE-AUFSUMMIEREN.
+002950     IF SPIELER-GEFUNDEN
+002952         IF GS-RUNDE > VOR-RUNDE
+002954             MOVE GS-RUNDE TO VOR-RUNDE
+002960             INSPECT GS-ERGEBNIS CONVERTING "wdl" TO "WDL"
+002970             EVALUATE GS-ERGEBNIS
+002980                 WHEN "W"
+002990                     MOVE 1.0 TO EINZEL-SCORE
+003000                 WHEN "D"
+003010                     MOVE 0.5 TO EINZEL-SCORE
+003020                 WHEN "L"
+003030                     MOVE 0.0 TO EINZEL-SCORE
+003040                 WHEN OTHER
+003050                     DISPLAY "Ungueltiges Ergebnis in Satz "
+003060                         SATZZAEHLER
+003070                     MOVE 0.0 TO EINZEL-SCORE
+003080             END-EVALUATE
+003090             COMPUTE EINZEL-ERWARTUNG ROUNDED =
+003100                 1 / (1 + FUNCTION EXP10(
+003110                     (GS-GEGNERZAHL - ALT-DWZ) / 400.0))
+003120             ADD EINZEL-SCORE TO SCORE-SUMME
+003130             ADD EINZEL-ERWARTUNG TO ERWARTUNG-SUMME
+003140             ADD 1 TO RUNDEN-ZAEHLER
+003142         ELSE
+003144             DISPLAY "Satz " SATZZAEHLER ": Runde " GS-RUNDE
+003145                 " fuer Turnier " AKT-TURNIER-ID " Spieler "
+003146                 AKT-SPIELER-ID " ist nicht groesser als die "
+003147                 "zuletzt gezaehlte Runde " VOR-RUNDE " - Satz "
+003148                 "wird nicht mitgezaehlt."
+003149             MOVE 4 TO RETURN-CODE
+003150         END-IF
+003151     END-IF.
+003160 2200-RUNDE-AUFSUMMIEREN-EXIT.
+003170     EXIT.
+003180
+003190*----------------------------------------------------------------
+003200*  3000-GRUPPE-ABSCHLIESSEN
+003210*  Entwicklungskoeffizient ermitteln, neue DWZ fuer das gesamte
+003220*  Ereignis berechnen, Stammdatei/Bericht/Protokoll/Sicherung
+003230*  fortschreiben.
+003240*----------------------------------------------------------------
+003250 3000-GRUPPE-ABSCHLIESSEN.
+003260     IF SPIELER-GEFUNDEN AND RUNDEN-ZAEHLER > 0
+003270         CALL "DWZKFAK" USING SP-ALTER SP-SPIELE-GEZAEHLT A-KONST
+003280         CALL "DWZRATE" USING ALT-DWZ SCORE-SUMME
+003290            ERWARTUNG-SUMME
+003300             A-KONST RUNDEN-ZAEHLER BREMSWERT-KONST NEUE-DWZ
+003310         PERFORM 3100-STAMMDATEI-FORTSCHREIBEN
+003320             THRU 3100-STAMMDATEI-FORTSCHREIBEN-EXIT
+003330         PERFORM 3200-BERICHT-SCHREIBEN
+003340             THRU 3200-BERICHT-SCHREIBEN-EXIT
+003350         PERFORM 3300-PROTOKOLL-SCHREIBEN
+003360             THRU 3300-PROTOKOLL-SCHREIBEN-EXIT
+003370         ADD 1 TO GESAMT-PARTIEN
+003380         PERFORM 3400-ZAEHLER-SCHREIBEN
+003390             THRU 3400-ZAEHLER-SCHREIBEN-EXIT
+003400         PERFORM 3500-SICHERUNG-SCHREIBEN
+003410             THRU 3500-SICHERUNG-SCHREIBEN-EXIT
+003420     END-IF.
+003430 3000-GRUPPE-ABSCHLIESSEN-EXIT.
+003440     EXIT.
+003450
+003460 3100-STAMMDATEI-FORTSCHREIBEN.
+003470     MOVE NEUE-DWZ TO SP-DWZ
+003480     COMPUTE SP-SPIELE-GEZAEHLT =
+003490        SP-SPIELE-GEZAEHLT + RUNDEN-ZAEHLER
+003500     REWRITE SP-SATZ
+003510         INVALID KEY
+003520             DISPLAY "Stammdatei nicht fortgeschrieben fuer "
+003530                 VOR-SPIELER-ID
+003540     END-REWRITE.
+003550 3100-STAMMDATEI-FORTSCHREIBEN-EXIT.
+003560     EXIT.
+003570
+003580 3200-BERICHT-SCHREIBEN.
+003590     MOVE SP-NAME TO RP-NAME
+003600     MOVE VOR-TURNIER-ID TO RP-GEGNER-NAME
+003610     MOVE ALT-DWZ TO RP-BENUTZERZAHL
+003620     MOVE RUNDEN-ZAEHLER TO RP-GEGNERZAHL
+003630     MOVE "T" TO RP-ERGEBNIS
+003640     MOVE NEUE-DWZ TO RP-NEUE-DWZ
+003650     WRITE RP-ZEILE
+003660
+003670     MOVE GESAMT-PARTIEN TO RP-GESAMT-PARTIEN
+003680     WRITE RP-SAMMEL-ZEILE.
+003690 3200-BERICHT-SCHREIBEN-EXIT.
+003700     EXIT.
+003710
+003720 3300-PROTOKOLL-SCHREIBEN.
+003730     ACCEPT AKTUELLES-DATUM FROM DATE YYYYMMDD
+003740     ACCEPT AKTUELLE-ZEIT FROM TIME
+003750     COMPUTE K-FAKTOR-ANZEIGE ROUNDED = 800.0 / (1 + A-KONST)
+003760     MOVE AKTUELLES-DATUM TO AU-DATUM
+003770     MOVE AKTUELLE-ZEIT TO AU-ZEIT
+003780     MOVE VOR-SPIELER-ID TO AU-SPIELER-ID
+003790     MOVE ALT-DWZ TO AU-BENUTZERZAHL
+003800     MOVE RUNDEN-ZAEHLER TO AU-GEGNERZAHL
+003810     MOVE "T" TO AU-ERGEBNIS
+003820     MOVE K-FAKTOR-ANZEIGE TO AU-K-FAKTOR
+003830     MOVE ERWARTUNG-SUMME TO AU-ERWARTUNG
+003840     MOVE NEUE-DWZ TO AU-NEUE-DWZ
+003850     WRITE AU-ZEILE.
+003860 3300-PROTOKOLL-SCHREIBEN-EXIT.
+003870     EXIT.
+003880
+003890 3400-ZAEHLER-SCHREIBEN.
+003900     OPEN OUTPUT ZAEHLERDATEI
+003920     MOVE GESAMT-PARTIEN TO ZL-ANZAHL
+003930     WRITE ZL-SATZ
+003940     CLOSE ZAEHLERDATEI.
+003960 3400-ZAEHLER-SCHREIBEN-EXIT.
+003970     EXIT.
+003980
+003990*----------------------------------------------------------------
+004000*  3500-SICHERUNG-SCHREIBEN
+004010*  Checkpoint: letzte vollstaendig bewertete Satznummer der
+004020*  Partiedatei sichern, damit ein Neustart hier fortsetzen kann.
+004025*  LETZTE-GEWERTETE-SATZNUMMER statt SATZZAEHLER, denn SATZZAEHLER
+004026*  zeigt an dieser Stelle bereits auf den vorausgelesenen ersten
+004027*  Satz der naechsten Gruppe (siehe 1300-SATZ-LESEN).
+004030*----------------------------------------------------------------
+004040 3500-SICHERUNG-SCHREIBEN.
+004050     MOVE LAUF-ID TO CK-LAUF-ID
+004060     MOVE LETZTE-GEWERTETE-SATZNUMMER TO CK-LETZTE-SATZNUMMER
+004070     OPEN OUTPUT SICHERUNGSDATEI
+004080     WRITE CK-SATZ
+004090     CLOSE SICHERUNGSDATEI.
+004100 3500-SICHERUNG-SCHREIBEN-EXIT.
+004110     EXIT.
+004120
+004130*----------------------------------------------------------------
+004140*  9999-ABSCHLUSS
+004141*  Die Partiedatei wird nur dann als vollstaendig verarbeitet
+004142*  gewertet, wenn sie tatsaechlich eroeffnet wurde (SW-PARTIE-
+004143*  DATEI-OFFEN; PARTIE-STATUS selbst ist hier nicht mehr
+004144*  brauchbar, er traegt nur noch den Status des letzten READ,
+004145*  also "10" bei regulaerem Dateiende); nur dann wird der
+004146*  Sicherungsstand geloescht, damit der naechste Lauf wieder bei
+004147*  Satz 1 beginnt, statt versehentlich Saetze einer neuen
+004148*  Partiedatei zu ueberspringen.  Bricht der Lauf vorher ab (kein
+004149*  STOP RUN bis hierher), bleibt der Sicherungsstand erhalten und
+004150*  der naechste Lauf setzt wie vorgesehen dort fort.
+004151*----------------------------------------------------------------
+004160 9999-ABSCHLUSS.
+004170     IF SPIELERDATEI-OFFEN
+004180         CLOSE SPIELERDATEI
+004210     END-IF
+004211     IF BERICHTDATEI-OFFEN
+004212         CLOSE BERICHTDATEI
+004213     END-IF
+004214     IF PROTOKOLLDATEI-OFFEN
+004215         CLOSE PROTOKOLLDATEI
+004216     END-IF
+004220     IF PARTIEDATEI-OFFEN
+004230         CLOSE PARTIEDATEI
+004232         PERFORM 9100-SICHERUNG-LOESCHEN
+004234             THRU 9100-SICHERUNG-LOESCHEN-EXIT
+004240     END-IF
+004250     DISPLAY GESAMT-PARTIEN
+004260         " Partien/Turniere insgesamt bewertet (einschliesslich "
+004270         "frueherer Laeufe)."
+004280     DISPLAY SATZZAEHLER " Saetze aus der Partiedatei"
+004290        " gelesen.".
+004300 9999-ABSCHLUSS-EXIT.
+004310     EXIT.
+004320
+004330*----------------------------------------------------------------
+004340*  9100-SICHERUNG-LOESCHEN
+004350*  Lauf ist regulaer bis zum Ende der Partiedatei durchgelaufen:
+004351*  Sicherungsdatei leeren, damit sie den naechsten, neuen Lauf
+004352*  nicht mit dem Stand dieses abgeschlossenen Laufs verwechselt.
+004360*----------------------------------------------------------------
+004370 9100-SICHERUNG-LOESCHEN.
+004380     OPEN OUTPUT SICHERUNGSDATEI
+004390     CLOSE SICHERUNGSDATEI.
+004400 9100-SICHERUNG-LOESCHEN-EXIT.
+004410     EXIT.
