@@ -0,0 +1,97 @@
+000100*================================================================
+000110 IDENTIFICATION DIVISION.
+000120 PROGRAM-ID. DWZKFAK.
+000130 AUTHOR. A. HOLZMANN.
+000140 INSTALLATION. SCHACHVEREIN RECHENZENTRUM.
+000150 DATE-WRITTEN. 2026-08-09.
+000160 DATE-COMPILED. 2026-08-09.
+000170*----------------------------------------------------------------
+000180*  DWZKFAK ermittelt den Entwicklungskoeffizienten A-KONST anhand
+000190*  von Alter und Anzahl der bisher gezaehlten Partien eines
+000200*  Spielers.  Junge bzw. neu bewertete Spieler erhalten einen
+000210*  niedrigeren A-KONST (= groesserer K-Faktor = staerkerer
+000220*  Ausschlag je Ergebnis), etablierte Erwachsene den bisherigen
+000230*  festen Wert 7.  Ersetzt den frueher in DWZ fest codierten
+000240*  A-KONST = 7 fuer alle Spieler.
+000250*----------------------------------------------------------------
+000260*  Tabelle (vereinfachte Nachbildung der DWZ-Entwicklungsklassen):
+000270*    Alter < 20  und Partien <  40   ->  A-KONST = 5
+000280*    Alter < 20  und Partien >= 40   ->  A-KONST = 6
+000290*    Alter 20-25 (unabhaengig Partien)->  A-KONST = 6
+000300*    Alter > 25  oder sonstiger Fall ->  A-KONST = 7
+000310*----------------------------------------------------------------
+000320*  AENDERUNGEN:
+000330*  2026-08-09  AH  Neu angelegt (loest den festen A-KONST=7 in
+000340*                  DWZ ab).
+000350*================================================================
+000360 DATA DIVISION.
+000370 WORKING-STORAGE SECTION.
+000380 01  KF-TABELLE.
+000390     05  KF-EINTRAG OCCURS 4 TIMES
+000400                     INDEXED BY KF-IDX.
+000410         10  KF-ALTER-BIS        PIC 9(03).
+000420         10  KF-PARTIEN-BIS      PIC 9(04).
+000430         10  KF-WERT             PIC 9(02).
+000440 01  KF-GEFUNDEN                 PIC X(01) VALUE "N".
+000450     88  KF-IST-GEFUNDEN         VALUE "J".
+000460
+000470 LINKAGE SECTION.
+000480 01  KFAK-ALTER-PARM             PIC 9(03).
+000490 01  KFAK-SPIELE-PARM            PIC 9(04).
+000500 01  KFAK-A-KONST-PARM           PIC 9(02).
+000510
+000520 PROCEDURE DIVISION USING KFAK-ALTER-PARM
+000530                         KFAK-SPIELE-PARM
+000540                         KFAK-A-KONST-PARM.
+000550
+000560 0000-MAINLINE.
+000570     PERFORM 1000-TAB-AUFBAUEN THRU 1000-TAB-AUFBAUEN-EXIT
+000580     PERFORM 2000-KOEFF-SUCHEN THRU 2000-KOEFF-SUCHEN-EXIT
+000590     GOBACK.
+000600
+000610*----------------------------------------------------------------
+000620*  1000-TAB-AUFBAUEN
+000630*  Staffelung in aufsteigender Alters-/Partien-Obergrenze, letzter
+000640*  Eintrag ist der Auffangwert (Alter/Partien jeweils Maximum).
+000650*----------------------------------------------------------------
+000660 1000-TAB-AUFBAUEN.
+000670     MOVE 19  TO KF-ALTER-BIS(1)
+000680     MOVE 39  TO KF-PARTIEN-BIS(1)
+000690     MOVE 5   TO KF-WERT(1)
+000700     MOVE 19  TO KF-ALTER-BIS(2)
+000710     MOVE 9999 TO KF-PARTIEN-BIS(2)
+000720     MOVE 6   TO KF-WERT(2)
+000730     MOVE 25  TO KF-ALTER-BIS(3)
+000740     MOVE 9999 TO KF-PARTIEN-BIS(3)
+000750     MOVE 6   TO KF-WERT(3)
+000760     MOVE 999 TO KF-ALTER-BIS(4)
+000770     MOVE 9999 TO KF-PARTIEN-BIS(4)
+000780     MOVE 7   TO KF-WERT(4).
+000790 1000-TAB-AUFBAUEN-EXIT.
+000800     EXIT.
+000810
+000820*----------------------------------------------------------------
+000830*  2000-KOEFF-SUCHEN
+000840*  Erste Tabellenzeile, deren Obergrenzen Alter und Partien beide
+000850*  nicht unterschreiten, liefert den A-KONST.
+000860*----------------------------------------------------------------
+000870 2000-KOEFF-SUCHEN.
+000880     MOVE "N" TO KF-GEFUNDEN
+000890     SET KF-IDX TO 1
+000900     PERFORM 2100-ZEILE-PRUEFEN THRU 2100-ZEILE-PRUEFEN-EXIT
+000910         VARYING KF-IDX FROM 1 BY 1
+000920         UNTIL KF-IDX > 4 OR KF-IST-GEFUNDEN
+000930     IF NOT KF-IST-GEFUNDEN
+000940         MOVE 7 TO KFAK-A-KONST-PARM
+000950     END-IF.
+000960 2000-KOEFF-SUCHEN-EXIT.
+000970     EXIT.
+000980
+000990 2100-ZEILE-PRUEFEN.
+001000     IF KFAK-ALTER-PARM <= KF-ALTER-BIS(KF-IDX)
+001010             AND KFAK-SPIELE-PARM <= KF-PARTIEN-BIS(KF-IDX)
+001020         MOVE KF-WERT(KF-IDX) TO KFAK-A-KONST-PARM
+001030         MOVE "J" TO KF-GEFUNDEN
+001040     END-IF.
+001050 2100-ZEILE-PRUEFEN-EXIT.
+001060     EXIT.
