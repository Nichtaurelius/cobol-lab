@@ -0,0 +1,100 @@
+000100*================================================================
+000110 IDENTIFICATION DIVISION.
+000120 PROGRAM-ID. DWZRATE.
+000130 AUTHOR. A. HOLZMANN.
+000140 INSTALLATION. SCHACHVEREIN RECHENZENTRUM.
+000150 DATE-WRITTEN. 2026-08-09.
+000160 DATE-COMPILED. 2026-08-09.
+000170*----------------------------------------------------------------
+000180*  DWZRATE berechnet aus einem bereits aufsummierten SCORE und
+000190*  einer bereits aufsummierten ERWARTUNG (ein Aufruf je Partie
+000200*  ergibt ein Ereignis mit genau einer Runde, mehrere Aufrufe je
+000210*  Turnier ergeben ein Ereignis mit mehreren Runden) die neue DWZ
+000220*  eines Spielers und wendet dabei den Bremswert-Deckel an, damit
+000230*  ein einzelnes Ereignis die DWZ nicht ueber das zulaessige Mass
+000240*  hinaus veraendern kann.  Wird von DWZ und DWZBATCH gerufen.
+000250*----------------------------------------------------------------
+000260*  AENDERUNGEN:
+000270*  2026-08-09  AH  Neu angelegt (K-Faktor- und Bremswert-Logik
+000280*                  aus DWZ herausgezogen, damit Einzelpartie- und
+000290*                  Turnier-Modus dieselbe Rechenvorschrift
+000291*                  nutzen).
+000295*  2026-08-09  AH  Ergebnis wird zusaetzlich auf 400 - 3000
+000296*                  eingeschraenkt; bei knapper Start-DWZ und
+000297*                  grossem Bremswert (viele Runden) konnte der
+000298*                  Deckel allein die DWZ sonst unter 0 druecken.
+000299*  2026-08-09  AH  COMP-2 (binaeres Gleitkomma) durch COMP-3
+000299*                 (dezimales Festkomma) ersetzt: ein Wiederlauf
+000299*                 desselben Batches muss bei gleichen Eingaben
+000299*                 exakt dieselbe NEUE-DWZ liefern, auch wenn er
+000299*                 auf einer anderen Maschine erfolgt.
+000300*================================================================
+000310 DATA DIVISION.
+000320 WORKING-STORAGE SECTION.
+000330 01  RT-K-FAKTOR                 PIC S9(03)V9(04) COMP-3.
+000340 01  RT-NEUEDWZ-FLOAT            PIC S9(04)V9(04) COMP-3.
+000350 01  RT-AENDERUNG                PIC S9(04)V9(04) COMP-3.
+000360 01  RT-MAX-AENDERUNG            PIC S9(04)V9(04) COMP-3.
+000365 01  RT-DWZ-MINIMUM              PIC 9(04) VALUE 0400.
+000366 01  RT-DWZ-MAXIMUM              PIC 9(04) VALUE 3000.
+000370
+000380 LINKAGE SECTION.
+000390 01  RATE-BENUTZERZAHL-PARM      PIC 9(04).
+000400 01  RATE-SCORE-SUMME-PARM       PIC S9(04)V9(04) COMP-3.
+000410 01  RATE-ERWARTUNG-SUMME-PARM   PIC S9(04)V9(04) COMP-3.
+000420 01  RATE-A-KONST-PARM           PIC 9(02).
+000430 01  RATE-RUNDEN-PARM            PIC 9(02).
+000440 01  RATE-BREMSWERT-PARM         PIC 9(03).
+000450 01  RATE-NEUE-DWZ-PARM          PIC 9(04).
+000460
+000470 PROCEDURE DIVISION USING RATE-BENUTZERZAHL-PARM
+000480                          RATE-SCORE-SUMME-PARM
+000490                          RATE-ERWARTUNG-SUMME-PARM
+000500                          RATE-A-KONST-PARM
+000510                          RATE-RUNDEN-PARM
+000520                          RATE-BREMSWERT-PARM
+000530                          RATE-NEUE-DWZ-PARM.
+000540
+000550 0000-MAINLINE.
+000560     PERFORM 1000-BERECHNE THRU 1000-BERECHNE-EXIT
+000570     GOBACK.
+000580
+000590*----------------------------------------------------------------
+000600*  1000-BERECHNE
+000610*  K-Faktor anwenden, auf ganze Zahl runden, anschliessend die
+000620*  Aenderung auf +/- (Bremswert * Anzahl Runden) begrenzen und
+000625*  das Ergebnis auf eine gueltige DWZ (400 - 3000) einschraenken,
+000626*  damit ein Bremswert, der bei einer knappen Anfangs-DWZ groesser
+000627*  als der Abstand zur unteren Grenze ist, keine negative bzw.
+000628*  sonst ungueltige DWZ in RATE-NEUE-DWZ-PARM liefern kann.
+000630*----------------------------------------------------------------
+000640 1000-BERECHNE.
+000650     COMPUTE RT-K-FAKTOR ROUNDED =
+000660         800.0 / (1 + RATE-A-KONST-PARM)
+000670     COMPUTE RT-NEUEDWZ-FLOAT ROUNDED =
+000680         RATE-BENUTZERZAHL-PARM +
+000690         RT-K-FAKTOR *
+000700         (RATE-SCORE-SUMME-PARM - RATE-ERWARTUNG-SUMME-PARM)
+000710     COMPUTE RT-NEUEDWZ-FLOAT =
+000720         FUNCTION INTEGER(RT-NEUEDWZ-FLOAT + 0.5)
+000730     COMPUTE RT-AENDERUNG =
+000740         RT-NEUEDWZ-FLOAT - RATE-BENUTZERZAHL-PARM
+000750     COMPUTE RT-MAX-AENDERUNG =
+000760         RATE-BREMSWERT-PARM * RATE-RUNDEN-PARM
+000770     IF RT-AENDERUNG > RT-MAX-AENDERUNG
+000780         COMPUTE RT-NEUEDWZ-FLOAT =
+000790             RATE-BENUTZERZAHL-PARM + RT-MAX-AENDERUNG
+000800     END-IF
+000810     IF RT-AENDERUNG < (0 - RT-MAX-AENDERUNG)
+000820         COMPUTE RT-NEUEDWZ-FLOAT =
+000830             RATE-BENUTZERZAHL-PARM - RT-MAX-AENDERUNG
+000840     END-IF
+000841     IF RT-NEUEDWZ-FLOAT < RT-DWZ-MINIMUM
+000842         MOVE RT-DWZ-MINIMUM TO RT-NEUEDWZ-FLOAT
+000843     END-IF
+000844     IF RT-NEUEDWZ-FLOAT > RT-DWZ-MAXIMUM
+000845         MOVE RT-DWZ-MAXIMUM TO RT-NEUEDWZ-FLOAT
+000846     END-IF
+000850     MOVE RT-NEUEDWZ-FLOAT TO RATE-NEUE-DWZ-PARM.
+000860 1000-BERECHNE-EXIT.
+000870     EXIT.
