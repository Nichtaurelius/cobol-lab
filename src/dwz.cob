@@ -1,73 +1,374 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DWZ.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  BENUTZERZAHL     PIC 9(4).
-       01  GEGNERZAHL       PIC 9(4).
-       01  ERGEBNIS         PIC A(1).
-       01  SCORE            USAGE COMP-2.
-       01  ERWARTUNG        USAGE COMP-2.
-       01  K-FAKTOR         USAGE COMP-2.
-       01  NEUEDWZ-FLOAT    USAGE COMP-2.
-       01  NEUE-DWZ         PIC 9(4).
-       01  A-KONST          PIC 9 VALUE 7.
-       
-       PROCEDURE DIVISION.
-       PERFORM UNTIL BENUTZERZAHL > 400 AND BENUTZERZAHL < 3000
-       DISPLAY "Bitte gib deine DWZ ein:"
-       ACCEPT BENUTZERZAHL
-       IF BENUTZERZAHL < 400 OR BENUTZERZAHL > 3000
-       DISPLAY "Bitte gib eine gültige DWZ ein (400 - 3000):"
-       END-IF
-       END-PERFORM
-
-       PERFORM UNTIL GEGNERZAHL > 400 AND GEGNERZAHL < 3000
-       DISPLAY "Bitte gib die DWZ deines Gegners ein:"
-       ACCEPT GEGNERZAHL
-       IF GEGNERZAHL < 400 OR GEGNERZAHL > 3000
-       DISPLAY "Bitte gib eine gültige DWZ ein (400 - 3000):"
-       END-IF
-       END-PERFORM
-
-       PERFORM UNTIL ERGEBNIS = "w" OR ERGEBNIS = "d" OR ERGEBNIS = "l"
-       OR ERGEBNIS = "W" OR ERGEBNIS = "D" OR ERGEBNIS = "L"
-       DISPLAY "Bitte gib das Ergebnis der Partie ein ",
-       "(w = Sieg, d = Remis, l = Niederlage):"
-       ACCEPT ERGEBNIS
-       IF ERGEBNIS NOT = "w" AND ERGEBNIS NOT = "d" AND
-       ERGEBNIS NOT = "l" AND ERGEBNIS NOT = "W" AND ERGEBNIS NOT = "D" 
-       AND ERGEBNIS NOT = "L" 
-       DISPLAY "ungültige Eingabe!"
-       END-IF
-       END-PERFORM
-       
-       IF ERGEBNIS = "w" OR ERGEBNIS = "W"
-       MOVE 1.0 TO SCORE
-       DISPLAY "Gut gemacht. Du hast gegen einen ", GEGNERZAHL,
-       " gewonnen! :)"
-       END-IF
-
-       IF ERGEBNIS = "d" OR ERGEBNIS = "D"
-       MOVE 0.5 TO SCORE
-       DISPLAY "Ein Unentschieden gegen einen ", GEGNERZAHL,
-       " ist auch ganz okay. Immerhin hast du ja nicht verloren ;)"
-       END-IF
-
-       IF ERGEBNIS = "l" OR ERGEBNIS = "L"
-       MOVE 0 TO SCORE
-       DISPLAY "Schade, dass du gegen einen ", GEGNERZAHL,
-       " verloren hast. Das nächste mal wird es aber besser ;)"
-       END-IF
-
-       COMPUTE K-FAKTOR = 800.0 / (1 + A-KONST)
-       COMPUTE ERWARTUNG = 1 /
-       (1 + FUNCTION POWER(10.0,
-       (GEGNERZAHL - BENUTZERZAHL) / 400.0))
-       COMPUTE NEUEDWZ-FLOAT = BENUTZERZAHL +
-       K-FAKTOR * (SCORE - ERWARTUNG)
-       COMPUTE NEUEDWZ-FLOAT = FUNCTION INTEGER(NEUEDWZ-FLOAT + 0.5)
-       MOVE NEUEDWZ-FLOAT TO NEUE-DWZ
-       DISPLAY "Deine neue DWZ beträgt ", NEUE-DWZ
-
-       STOP RUN.
+000100*================================================================
+000110 IDENTIFICATION DIVISION.
+000120 PROGRAM-ID. DWZ.
+000130 AUTHOR. A. HOLZMANN.
+000140 INSTALLATION. SCHACHVEREIN RECHENZENTRUM.
+000150 DATE-WRITTEN. 2021-03-11.
+000160 DATE-COMPILED. 2026-08-09.
+000170*----------------------------------------------------------------
+000180*  DWZ bewertet eine einzelne Partie fuer einen bereits bei der
+000190*  Spieler-Stammdatei (SPIELERDATEI) gefuehrten Spieler:  Spieler-
+000200*  Nummer, die eigene und die gegnerische DWZ sowie das Ergebnis
+000210*  werden erfragt, die neue DWZ wird berechnet, in die Stammdatei
+000220*  zurueckgeschrieben, auf den Vereinsabend-Bericht gedruckt und
+000230*  im Bewertungs-Protokoll festgehalten.
+000240*
+000250*  Fuer Spieler ohne bisherige DWZ siehe DWZNEU.  Fuer die
+000260*  Bewertung eines ganzen Turniers bzw. einer ganzen Partiedatei
+000270*  in einem Lauf siehe DWZBATCH.
+000280*----------------------------------------------------------------
+000290*  AENDERUNGEN:
+000300*  2021-03-11  AH  Erste Fassung (Einzelpartie, nur Bildschirm-
+000310*                  ausgabe, A-KONST fest = 7, keine Speicherung).
+000320*  2026-08-09  AH  Spieler-Stammdatei ergaenzt: BENUTZERZAHL wird
+000330*                  jetzt aus SPIELERDATEI gelesen und NEUE-DWZ
+000340*                  dort zurueckgeschrieben, statt nur angezeigt.
+000350*  2026-08-09  AH  Eingegebene DWZ wird gegen die gespeicherte DWZ
+000360*                  des Spielers geprueft; bei Abweichung Warnung
+000370*                  und Verwendung des gespeicherten Wertes.
+000380*  2026-08-09  AH  A-KONST kommt jetzt aus DWZKFAK (Alter/Anzahl
+000390*                  gezaehlter Partien) statt fest codiert 7.
+000400*  2026-08-09  AH  Bremswert-Deckel fuer die Aenderung pro Partie
+000410*                  (siehe DWZRATE) ergaenzt.
+000420*  2026-08-09  AH  Vereinsabend-Bericht (BERICHTDATEI) und
+000430*                  Bewertungs-Protokoll (PROTOKOLLDATEI) ergaenzt.
+000435*  2026-08-09  AH  Alter und Anzahl gezaehlter Partien werden
+000436*                  jetzt aus der Stammdatei genommen statt bei
+000437*                  jeder Partie neu erfragt - wie BENUTZERZAHL
+000438*                  sollen sie nicht durch eine Fehleingabe am
+000439*                  Bildschirm verfaelscht werden koennen.
+000441*  2026-08-09  AH  SCORE, ERWARTUNG und K-FAKTOR-ANZEIGE von
+000442*                  COMP-2 auf COMP-3 umgestellt (siehe DWZRATE),
+000443*                  damit dieselben Eingaben immer dieselbe DWZ
+000444*                  liefern.
+000445*  2026-08-09  AH  BERICHT-STATUS/PROTOKOLL-STATUS werden nach
+000446*                  dem Oeffnen jetzt geprueft (wie SPIELER-
+000447*                  STATUS); eigene Oeffnen-Schalter dafuer, damit
+000448*                  9999-ABSCHLUSS keine nicht eroeffnete Datei
+000449*                  schliesst.
+000440*================================================================
+000450 ENVIRONMENT DIVISION.
+000460 INPUT-OUTPUT SECTION.
+000470 FILE-CONTROL.
+000480     SELECT SPIELERDATEI ASSIGN TO "SPIELERDATEI"
+000490         ORGANIZATION IS INDEXED
+000500         ACCESS MODE IS DYNAMIC
+000510         RECORD KEY IS SP-SPIELER-ID
+000520         FILE STATUS IS SPIELER-STATUS.
+000530
+000540     SELECT BERICHTDATEI ASSIGN TO "BERICHTDATEI"
+000550         ORGANIZATION IS LINE SEQUENTIAL
+000560         FILE STATUS IS BERICHT-STATUS.
+000570
+000580     SELECT PROTOKOLLDATEI ASSIGN TO "PROTOKOLLDATEI"
+000590         ORGANIZATION IS LINE SEQUENTIAL
+000600         FILE STATUS IS PROTOKOLL-STATUS.
+000610
+000620     SELECT ZAEHLERDATEI ASSIGN TO "ZAEHLERDATEI"
+000630         ORGANIZATION IS LINE SEQUENTIAL
+000640         FILE STATUS IS ZAEHLER-STATUS.
+000650
+000660 DATA DIVISION.
+000670 FILE SECTION.
+000680 FD  SPIELERDATEI.
+000690 COPY SPIELER.
+000700
+000710 FD  BERICHTDATEI.
+000720 COPY RPTZEIL.
+000730
+000740 FD  PROTOKOLLDATEI.
+000750 COPY AUDZEIL.
+000760
+000770 FD  ZAEHLERDATEI.
+000780 01  ZL-SATZ.
+000790     05  ZL-ANZAHL               PIC 9(08).
+000800
+000810 WORKING-STORAGE SECTION.
+000820 01  BENUTZERZAHL                PIC 9(04).
+000830 01  GETIPPTE-DWZ                PIC 9(04).
+000840 01  GEGNERZAHL                  PIC 9(04).
+000850 01  ERGEBNIS                    PIC X(01).
+000860 01  SPIELER-ID                  PIC 9(06).
+000890 01  GEGNER-NAME                 PIC X(25).
+000900 01  SCORE                       PIC S9(04)V9(04) COMP-3.
+000910 01  ERWARTUNG                   PIC S9(04)V9(04) COMP-3.
+000920 01  A-KONST                     PIC 9(02).
+000930 01  K-FAKTOR-ANZEIGE            PIC S9(03)V9(04) COMP-3.
+000940 01  NEUE-DWZ                    PIC 9(04).
+000950 01  RUNDEN-EINS                 PIC 9(02) VALUE 1.
+000960 01  BREMSWERT-KONST             PIC 9(03) VALUE 30.
+000970 01  GESAMT-PARTIEN              PIC 9(08) VALUE 0.
+000980 01  AKTUELLES-DATUM             PIC 9(08).
+000990 01  AKTUELLE-ZEIT               PIC 9(06).
+001000
+001010 01  SPIELER-STATUS              PIC X(02).
+001020 01  BERICHT-STATUS              PIC X(02).
+001030 01  PROTOKOLL-STATUS            PIC X(02).
+001040 01  ZAEHLER-STATUS              PIC X(02).
+001050
+001060 01  SCHALTER-BEREICH.
+001070     05  SW-SPIELER-GEFUNDEN     PIC X(01) VALUE "N".
+001080         88  SPIELER-GEFUNDEN    VALUE "J".
+001090     05  SW-DATEI-OFFEN          PIC X(01) VALUE "N".
+001100         88  SPIELERDATEI-OFFEN  VALUE "J".
+001102     05  SW-BERICHTDATEI-OFFEN   PIC X(01) VALUE "N".
+001104         88  BERICHTDATEI-OFFEN  VALUE "J".
+001106     05  SW-PROTOKOLLDATEI-OFFEN PIC X(01) VALUE "N".
+001108         88  PROTOKOLLDATEI-OFFEN VALUE "J".
+001110
+001120 PROCEDURE DIVISION.
+001130
+001140*----------------------------------------------------------------
+001150*  0000-MAINLINE
+001160*----------------------------------------------------------------
+001170 0000-MAINLINE.
+001180     PERFORM 1000-INITIALISIEREN THRU 1000-INITIALISIEREN-EXIT
+001190     IF SPIELER-GEFUNDEN
+001200         PERFORM 2000-DATEN-ERFASSEN THRU 2000-DATEN-ERFASSEN-EXIT
+001210         PERFORM 3000-DWZ-BERECHNEN THRU 3000-DWZ-BERECHNEN-EXIT
+001220         PERFORM 4000-ERGEBNISSE-SICHERN
+001230             THRU 4000-ERGEBNISSE-SICHERN-EXIT
+001240     END-IF
+001250     PERFORM 9999-ABSCHLUSS THRU 9999-ABSCHLUSS-EXIT
+001260     STOP RUN.
+001270
+001280*----------------------------------------------------------------
+001290*  1000-INITIALISIEREN
+001300*  Dateien oeffnen, laufende Partienzahl lesen, Spieler anhand
+001310*  seiner Nummer in der Stammdatei aufsuchen.  Nicht gefundene
+001320*  Spieler werden an DWZNEU verwiesen (siehe dort: Erst-DWZ fuer
+001330*  Spieler ohne bisherige Bewertung).
+001340*----------------------------------------------------------------
+001350 1000-INITIALISIEREN.
+001360     OPEN I-O SPIELERDATEI
+001370     IF SPIELER-STATUS NOT = "00"
+001380         DISPLAY "Spielerdatei nicht geoeffnet, Status"
+001390             SPIELER-STATUS
+001400         GO TO 1000-INITIALISIEREN-EXIT
+001410     END-IF
+001420     MOVE "J" TO SW-DATEI-OFFEN
+001430     OPEN EXTEND BERICHTDATEI
+001431     IF BERICHT-STATUS NOT = "00"
+001432         DISPLAY "Berichtdatei nicht geoeffnet, Status"
+001433             BERICHT-STATUS
+001434         GO TO 1000-INITIALISIEREN-EXIT
+001435     END-IF
+001436     MOVE "J" TO SW-BERICHTDATEI-OFFEN
+001440     OPEN EXTEND PROTOKOLLDATEI
+001441     IF PROTOKOLL-STATUS NOT = "00"
+001442         DISPLAY "Protokolldatei nicht geoeffnet, Status"
+001443             PROTOKOLL-STATUS
+001444         GO TO 1000-INITIALISIEREN-EXIT
+001445     END-IF
+001446     MOVE "J" TO SW-PROTOKOLLDATEI-OFFEN
+001450     PERFORM 1100-ZAEHLER-LESEN THRU 1100-ZAEHLER-LESEN-EXIT
+001460
+001470     DISPLAY "Bitte gib deine Spielernummer ein:"
+001480     ACCEPT SPIELER-ID
+001490     MOVE SPIELER-ID TO SP-SPIELER-ID
+001500     READ SPIELERDATEI
+001510         INVALID KEY
+001520             DISPLAY "Spieler " SPIELER-ID " ist nicht in der "
+001530                 "Spielerdatei bekannt."
+001540             DISPLAY "Fuer Spieler ohne DWZ bitte DWZNEU "
+001550                 "(Ersteinstufung) verwenden."
+001560         NOT INVALID KEY
+001570             MOVE "J" TO SW-SPIELER-GEFUNDEN
+001580             DISPLAY "Gespeicherte DWZ fuer " SP-NAME ": " SP-DWZ
+001590     END-READ.
+001600 1000-INITIALISIEREN-EXIT.
+001610     EXIT.
+001620
+001630*----------------------------------------------------------------
+001640*  1100-ZAEHLER-LESEN
+001650*  Liest die bisher insgesamt bewertete Partien-/Turnierzahl aus
+001660*  der Zaehlerdatei; beim ersten Lauf (Datei fehlt noch) wird mit
+001670*  0 begonnen.
+001680*----------------------------------------------------------------
+001690 1100-ZAEHLER-LESEN.
+001700     MOVE 0 TO GESAMT-PARTIEN
+001710     OPEN INPUT ZAEHLERDATEI
+001720     IF ZAEHLER-STATUS = "00"
+001730         READ ZAEHLERDATEI
+001740             NOT AT END
+001750                 MOVE ZL-ANZAHL TO GESAMT-PARTIEN
+001760         END-READ
+001770         CLOSE ZAEHLERDATEI
+001780     END-IF.
+001790 1100-ZAEHLER-LESEN-EXIT.
+001800     EXIT.
+001810
+001820*----------------------------------------------------------------
+001830*  2000-DATEN-ERFASSEN
+001840*  Erfragt DWZ (mit Gegenkontrolle gegen die Stammdatei), Gegner-
+001850*  DWZ und Ergebnis.  Alter und Anzahl gezaehlter Partien kommen
+001855*  aus der Stammdatei (SP-ALTER/SP-SPIELE-GEZAEHLT), nicht mehr
+001856*  vom Bildschirm - eine vertippte Antwort hier wuerde sonst den
+001857*  gefuehrten Partienzaehler unbemerkt verfaelschen.
+001860*----------------------------------------------------------------
+001870 2000-DATEN-ERFASSEN.
+001880     PERFORM 2100-BENUTZERZAHL-ERFRAGEN
+001890         THRU 2100-BENUTZERZAHL-ERFRAGEN-EXIT
+001900         UNTIL GETIPPTE-DWZ > 400 AND GETIPPTE-DWZ < 3000
+001910     IF GETIPPTE-DWZ NOT = SP-DWZ
+001920         DISPLAY "WARNUNG: eingegebene DWZ " GETIPPTE-DWZ
+001930             " weicht von der gespeicherten DWZ " SP-DWZ " ab."
+001940         DISPLAY "Es wird die gespeicherte DWZ verwendet."
+001950     END-IF
+001960     MOVE SP-DWZ TO BENUTZERZAHL
+001970
+001980     PERFORM 2200-GEGNERZAHL-ERFRAGEN
+001990         THRU 2200-GEGNERZAHL-ERFRAGEN-EXIT
+002000         UNTIL GEGNERZAHL > 400 AND GEGNERZAHL < 3000
+002010
+002020     DISPLAY "Bitte gib den Namen deines Gegners ein:"
+002030     ACCEPT GEGNER-NAME
+002040
+002050     PERFORM 2300-ERGEBNIS-ERFRAGEN
+002060         THRU 2300-ERGEBNIS-ERFRAGEN-EXIT
+002070         UNTIL ERGEBNIS = "W" OR ERGEBNIS = "D" OR ERGEBNIS = "L".
+002150 2000-DATEN-ERFASSEN-EXIT.
+002160     EXIT.
+002170
+002180 2100-BENUTZERZAHL-ERFRAGEN.
+002190     DISPLAY "Bitte gib deine DWZ laut deinen Unterlagen ein:"
+002200     ACCEPT GETIPPTE-DWZ
+002210     IF GETIPPTE-DWZ NOT > 400 OR GETIPPTE-DWZ NOT < 3000
+002220         DISPLAY "Bitte gib eine gueltige DWZ ein (400 - 3000):"
+002230     END-IF.
+002240 2100-BENUTZERZAHL-ERFRAGEN-EXIT.
+002250     EXIT.
+002260
+002270 2200-GEGNERZAHL-ERFRAGEN.
+002280     DISPLAY "Bitte gib die DWZ deines Gegners ein:"
+002290     ACCEPT GEGNERZAHL
+002300     IF GEGNERZAHL NOT > 400 OR GEGNERZAHL NOT < 3000
+002310         DISPLAY "Bitte gib eine gueltige DWZ ein (400 - 3000):"
+002320     END-IF.
+002330 2200-GEGNERZAHL-ERFRAGEN-EXIT.
+002340     EXIT.
+002350
+002360 2300-ERGEBNIS-ERFRAGEN.
+002370     DISPLAY "Bitte gib das Ergebnis der Partie ein "
+002380         "(w = Sieg, d = Remis, l = Niederlage):"
+002390     ACCEPT ERGEBNIS
+002400     INSPECT ERGEBNIS CONVERTING "wdl" TO "WDL"
+002410     IF ERGEBNIS NOT = "W" AND ERGEBNIS NOT = "D" AND
+002420             ERGEBNIS NOT = "L"
+002430         DISPLAY "Ungueltige Eingabe!"
+002440     END-IF.
+002450 2300-ERGEBNIS-ERFRAGEN-EXIT.
+002460     EXIT.
+002560
+002570*----------------------------------------------------------------
+002580*  3000-DWZ-BERECHNEN
+002590*  Erwartungswert fuer genau eine Partie bilden, Entwicklungs-
+002600*  koeffizient ueber DWZKFAK ermitteln und die neue DWZ (mit
+002610*  Bremswert-Deckel) ueber DWZRATE berechnen lassen.
+002620*----------------------------------------------------------------
+002630 3000-DWZ-BERECHNEN.
+002640     EVALUATE ERGEBNIS
+002650         WHEN "W"
+002660             MOVE 1.0 TO SCORE
+002670             DISPLAY "Gut gemacht. Du hast gegen " GEGNER-NAME
+002680                 " (" GEGNERZAHL ") gewonnen! :)"
+002690         WHEN "D"
+002700             MOVE 0.5 TO SCORE
+002710             DISPLAY "Ein Unentschieden gegen " GEGNER-NAME
+002720                 " (" GEGNERZAHL ") ist auch ganz okay."
+002730         WHEN "L"
+002740             MOVE 0.0 TO SCORE
+002750             DISPLAY "Schade, dass du gegen " GEGNER-NAME
+002760                 " (" GEGNERZAHL ") verloren hast."
+002770     END-EVALUATE
+002780
+002790     COMPUTE ERWARTUNG ROUNDED =
+002800         1 / (1 + FUNCTION EXP10(
+002810             (GEGNERZAHL - BENUTZERZAHL) / 400.0))
+002820
+002830     CALL "DWZKFAK" USING SP-ALTER SP-SPIELE-GEZAEHLT A-KONST
+002840     CALL "DWZRATE" USING BENUTZERZAHL SCORE ERWARTUNG A-KONST
+002850         RUNDEN-EINS BREMSWERT-KONST NEUE-DWZ
+002860
+002870     DISPLAY "Deine neue DWZ betraegt " NEUE-DWZ.
+002880 3000-DWZ-BERECHNEN-EXIT.
+002890     EXIT.
+002900
+002910*----------------------------------------------------------------
+002920*  4000-ERGEBNISSE-SICHERN
+002930*  Stammdatei fortschreiben, Bericht und Protokoll ergaenzen,
+002940*  laufende Partienzahl erhoehen.
+002950*----------------------------------------------------------------
+002960 4000-ERGEBNISSE-SICHERN.
+002970     MOVE NEUE-DWZ TO SP-DWZ
+002990     ADD 1 TO SP-SPIELE-GEZAEHLT
+003000     REWRITE SP-SATZ
+003010         INVALID KEY
+003020             DISPLAY "Stammdatei nicht fortgeschrieben,"
+003030                 "Status " SPIELER-STATUS
+003040     END-REWRITE
+003050
+003060     ADD 1 TO GESAMT-PARTIEN
+003070     PERFORM 4100-BERICHT-SCHREIBEN
+003080         THRU 4100-BERICHT-SCHREIBEN-EXIT
+003090     PERFORM 4200-PROTOKOLL-SCHREIBEN
+003100         THRU 4200-PROTOKOLL-SCHREIBEN-EXIT
+003110     PERFORM 4300-ZAEHLER-SCHREIBEN
+003120         THRU 4300-ZAEHLER-SCHREIBEN-EXIT.
+003130 4000-ERGEBNISSE-SICHERN-EXIT.
+003140     EXIT.
+003150
+003160 4100-BERICHT-SCHREIBEN.
+003170     MOVE SP-NAME TO RP-NAME
+003180     MOVE GEGNER-NAME TO RP-GEGNER-NAME
+003190     MOVE BENUTZERZAHL TO RP-BENUTZERZAHL
+003200     MOVE GEGNERZAHL TO RP-GEGNERZAHL
+003210     MOVE ERGEBNIS TO RP-ERGEBNIS
+003220     MOVE NEUE-DWZ TO RP-NEUE-DWZ
+003230     WRITE RP-ZEILE
+003240
+003250     MOVE GESAMT-PARTIEN TO RP-GESAMT-PARTIEN
+003260     WRITE RP-SAMMEL-ZEILE.
+003270 4100-BERICHT-SCHREIBEN-EXIT.
+003280     EXIT.
+003290
+003300 4200-PROTOKOLL-SCHREIBEN.
+003310     ACCEPT AKTUELLES-DATUM FROM DATE YYYYMMDD
+003320     ACCEPT AKTUELLE-ZEIT FROM TIME
+003330     COMPUTE K-FAKTOR-ANZEIGE ROUNDED = 800.0 / (1 + A-KONST)
+003340     MOVE AKTUELLES-DATUM TO AU-DATUM
+003350     MOVE AKTUELLE-ZEIT TO AU-ZEIT
+003360     MOVE SP-SPIELER-ID TO AU-SPIELER-ID
+003370     MOVE BENUTZERZAHL TO AU-BENUTZERZAHL
+003380     MOVE GEGNERZAHL TO AU-GEGNERZAHL
+003390     MOVE ERGEBNIS TO AU-ERGEBNIS
+003400     MOVE K-FAKTOR-ANZEIGE TO AU-K-FAKTOR
+003410     MOVE ERWARTUNG TO AU-ERWARTUNG
+003420     MOVE NEUE-DWZ TO AU-NEUE-DWZ
+003430     WRITE AU-ZEILE.
+003440 4200-PROTOKOLL-SCHREIBEN-EXIT.
+003450     EXIT.
+003460
+003470 4300-ZAEHLER-SCHREIBEN.
+003480     OPEN OUTPUT ZAEHLERDATEI
+003490     MOVE GESAMT-PARTIEN TO ZL-ANZAHL
+003500     WRITE ZL-SATZ
+003510     CLOSE ZAEHLERDATEI.
+003520 4300-ZAEHLER-SCHREIBEN-EXIT.
+003530     EXIT.
+003540
+003550*----------------------------------------------------------------
+003560*  9999-ABSCHLUSS
+003570*----------------------------------------------------------------
+003580 9999-ABSCHLUSS.
+003590     IF SPIELERDATEI-OFFEN
+003600         CLOSE SPIELERDATEI
+003630     END-IF
+003632     IF BERICHTDATEI-OFFEN
+003634         CLOSE BERICHTDATEI
+003636     END-IF
+003638     IF PROTOKOLLDATEI-OFFEN
+003639         CLOSE PROTOKOLLDATEI
+003639     END-IF.
+003640 9999-ABSCHLUSS-EXIT.
+003650     EXIT.
