@@ -0,0 +1,42 @@
+000100*================================================================
+000110*  RPTZEIL.CPY
+000120*  Satzaufbau fuer den Vereinsabend-Bericht (BERICHTDATEI).
+000130*  Eine Zeile je bewerteter Partie/Turnier, Druckaufbereitung.
+000140*  Bei turnierweiser Bewertung (DWZBATCH) steht in RP-GEGNER-NAME
+000150*  die Turnierkennung, in RP-GEGNERZAHL die Rundenzahl und in
+000160*  RP-ERGEBNIS "T" statt des Einzelergebnisses.
+000165*  Bei einer Ersteinstufung (DWZNEU) steht in RP-BENUTZERZAHL
+000166*  die durchschnittliche Gegner-DWZ, in RP-GEGNERZAHL die Zahl
+000167*  der Qualifikationspartien und in RP-ERGEBNIS "E".
+000170*----------------------------------------------------------------
+000180*  Geaendert:
+000190*  2026-08-09  AH  Neu angelegt fuer Vereinsabend-Bericht.
+000195*  2026-08-09  AH  Ersteinstufung (DWZNEU) ergaenzt.
+000200*================================================================
+000210 01  RP-ZEILE.
+000220     05  RP-NAME                 PIC X(25).
+000230     05  FILLER                  PIC X(02)  VALUE SPACES.
+000240     05  RP-GEGNER-NAME          PIC X(25).
+000250     05  FILLER                  PIC X(02)  VALUE SPACES.
+000260     05  RP-BENUTZERZAHL         PIC 9(04).
+000270     05  FILLER                  PIC X(02)  VALUE SPACES.
+000280     05  RP-GEGNERZAHL           PIC 9(04).
+000290     05  FILLER                  PIC X(02)  VALUE SPACES.
+000300     05  RP-ERGEBNIS             PIC X(01).
+000310     05  FILLER                  PIC X(02)  VALUE SPACES.
+000320     05  RP-NEUE-DWZ             PIC 9(04).
+000330     05  FILLER                  PIC X(31)  VALUE SPACES.
+000340*----------------------------------------------------------------
+000350*  Zweite Satzform (teilt sich den Speicherbereich mit RP-ZEILE):
+000360*  laufende Zusammenfassungszeile, nach jeder bewerteten Partie
+000370*  bzw. jedem bewerteten Turnier neu angehaengt.
+000380*----------------------------------------------------------------
+000390 01  RP-SAMMEL-ZEILE.
+000400     05  FILLER                  PIC X(15)
+000410                                  VALUE "ZUSAMMENFASSUNG".
+000420     05  FILLER                  PIC X(01) VALUE SPACE.
+000430     05  RP-GESAMT-PARTIEN       PIC 9(08).
+000440     05  FILLER                  PIC X(01) VALUE SPACE.
+000450     05  FILLER                  PIC X(30)
+000460                         VALUE "PARTIEN/TURNIERE BEWERTET".
+000470     05  FILLER                  PIC X(49) VALUE SPACES.
