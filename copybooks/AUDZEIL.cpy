@@ -0,0 +1,40 @@
+000100*================================================================
+000110*  AUDZEIL.CPY
+000120*  Satzaufbau fuer das Bewertungs-Protokoll (PROTOKOLLDATEI).
+000130*  Ein Eintrag je durchgefuehrter Neuberechnung, dient als Beleg
+000140*  bei spaeteren Rueckfragen/Einspruechen zu einer DWZ-Aenderung.
+000150*  Bei turnierweiser Bewertung (DWZBATCH) steht in AU-GEGNERZAHL
+000160*  die Anzahl der im Turnier gezaehlten Runden und in AU-ERGEBNIS
+000170*  "T" statt des Einzelergebnisses.
+000175*  Bei einer Ersteinstufung (DWZNEU) steht in AU-BENUTZERZAHL die
+000176*  durchschnittliche Gegner-DWZ, in AU-GEGNERZAHL die Zahl der
+000177*  Qualifikationspartien, in AU-ERGEBNIS "E", in AU-K-FAKTOR 0
+000178*  (kein K-Faktor) und in AU-ERWARTUNG die erspielte Punktquote.
+000180*----------------------------------------------------------------
+000190*  Geaendert:
+000200*  2026-08-09  AH  Neu angelegt fuer Bewertungs-Protokoll.
+000205*  2026-08-09  AH  Ersteinstufung (DWZNEU) ergaenzt.
+000206*  2026-08-09  AH  AU-K-FAKTOR auf 9(03)V9(02) verbreitert: bei
+000207*                  jungen/wenig gezaehlten Spielern liefert
+000208*                  DWZKFAK einen A-KONST, fuer den K-FAKTOR auch
+000209*                  ueber 99.99 liegen kann.
+000210*================================================================
+000220 01  AU-ZEILE.
+000230     05  AU-DATUM                PIC 9(08).
+000240     05  FILLER                  PIC X(01)  VALUE SPACE.
+000250     05  AU-ZEIT                 PIC 9(06).
+000260     05  FILLER                  PIC X(01)  VALUE SPACE.
+000270     05  AU-SPIELER-ID           PIC 9(06).
+000280     05  FILLER                  PIC X(01)  VALUE SPACE.
+000290     05  AU-BENUTZERZAHL         PIC 9(04).
+000300     05  FILLER                  PIC X(01)  VALUE SPACE.
+000310     05  AU-GEGNERZAHL           PIC 9(04).
+000320     05  FILLER                  PIC X(01)  VALUE SPACE.
+000330     05  AU-ERGEBNIS             PIC X(01).
+000340     05  FILLER                  PIC X(01)  VALUE SPACE.
+000350     05  AU-K-FAKTOR             PIC 9(03)V9(02).
+000360     05  FILLER                  PIC X(01)  VALUE SPACE.
+000370     05  AU-ERWARTUNG            PIC 9(02)V9(04).
+000380     05  FILLER                  PIC X(01)  VALUE SPACE.
+000390     05  AU-NEUE-DWZ             PIC 9(04).
+000400     05  FILLER                  PIC X(14)  VALUE SPACES.
