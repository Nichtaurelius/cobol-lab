@@ -0,0 +1,18 @@
+000100*================================================================
+000110*  SPIELSAT.CPY
+000120*  Satzaufbau der Turnier-Partiedatei (PARTIEDATEI), gelesen von
+000130*  DWZBATCH.  Jeder Satz ist eine Partie; Saetze mit gleicher
+000140*  GS-TURNIER-ID/GS-SPIELER-ID werden als ein Bewertungsereignis
+000150*  (Turnier) zusammengefasst (Auf- und Absummierung von SCORE und
+000160*  ERWARTUNG vor einmaliger Anwendung des K-FAKTOR).
+000170*----------------------------------------------------------------
+000180*  Geaendert:
+000190*  2026-08-09  AH  Neu angelegt fuer Stapelverarbeitung.
+000200*================================================================
+000210 01  GS-SATZ.
+000220     05  GS-TURNIER-ID           PIC X(08).
+000230     05  GS-SPIELER-ID           PIC 9(06).
+000240     05  GS-RUNDE                PIC 9(02).
+000250     05  GS-GEGNERZAHL           PIC 9(04).
+000260     05  GS-ERGEBNIS             PIC X(01).
+000270     05  FILLER                  PIC X(09).
