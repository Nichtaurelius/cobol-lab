@@ -0,0 +1,16 @@
+000100*================================================================
+000110*  SPIELER.CPY
+000120*  Satzaufbau der Spieler-Stammdatei (SPIELERDATEI).
+000130*  Indizierte Datei, Schluessel = SP-SPIELER-ID.
+000140*  Eingebunden von: DWZ, DWZNEU, DWZBATCH.
+000150*----------------------------------------------------------------
+000160*  Geaendert:
+000170*  2026-08-09  AH  Neu angelegt fuer Spieler-Stammdatei.
+000180*================================================================
+000190 01  SP-SATZ.
+000200     05  SP-SPIELER-ID           PIC 9(06).
+000210     05  SP-NAME                 PIC X(25).
+000220     05  SP-DWZ                  PIC 9(04).
+000230     05  SP-ALTER                PIC 9(03).
+000240     05  SP-SPIELE-GEZAEHLT      PIC 9(04).
+000250     05  FILLER                  PIC X(11).
