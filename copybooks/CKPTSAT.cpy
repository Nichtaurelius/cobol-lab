@@ -0,0 +1,15 @@
+000100*================================================================
+000110*  CKPTSAT.CPY
+000120*  Satzaufbau der Neustart-Sicherungsdatei (SICHERUNGSDATEI) fuer
+000130*  DWZBATCH.  Nach jedem erfolgreich bewerteten Ereignis wird die
+000140*  Satznummer der zuletzt verarbeiteten PARTIEDATEI-Zeile hier
+000150*  festgehalten, so dass ein Neustart nach einem Abbruch an dieser
+000160*  Stelle fortsetzen kann, statt die Datei von vorne zu lesen.
+000170*----------------------------------------------------------------
+000180*  Geaendert:
+000190*  2026-08-09  AH  Neu angelegt fuer Neustart-Unterstuetzung.
+000200*================================================================
+000210 01  CK-SATZ.
+000220     05  CK-LAUF-ID              PIC X(08).
+000230     05  CK-LETZTE-SATZNUMMER    PIC 9(08).
+000240     05  FILLER                  PIC X(16)  VALUE SPACES.
